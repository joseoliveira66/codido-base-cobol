@@ -1,51 +1,110 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID. PROGRAMA18.
-      *========================================
-      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
-      *== OBJETIVO: USO DO PERFORM COM TABUADA
-      *== DATA: 18/02/2025
-      *== OBSERVACOES: INFORMACOES RELEVANTES
-      *========================================
-       ENVIRONMENT                DIVISION.
-       CONFIGURATION              SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA                           DIVISION.
-       WORKING-STORAGE                SECTION.
-
-       77 WRK-NUMERO     PIC 9(02)    VALUE ZEROS.
-       77 WRK-CONTADOR   PIC 9(02)    VALUE ZEROS.
-       77 WRK-RESULTADO  PIC 9(03)    VALUE ZEROS.
-
-       PROCEDURE                       DIVISION.
-       0001-PRINCIPAL                  SECTION.
-           PERFORM 0100-INICIALIZAR
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-           STOP RUN.
-
-       0100-INICIALIZAR                SECTION.
-
-           DISPLAY "DIGITE UM NUMERO PARA TABUADA"
-           ACCEPT WRK-NUMERO.
-
-       0200-PROCESSAR                   SECTION.
-
-      *===================UNTIL===================================
-      *     PERFORM 10 TIMES
-      *     PERFORM UNTIL WRK-CONTADOR EQUAL 10
-      *     ADD 1 TO WRK-CONTADOR
-      *     COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-      *     DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
-      *     END-PERFORM.
-
-      *===================VARYING==================================
-           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
-                   UNTIL WRK-CONTADOR GREATER 10
-           COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
-           DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
-           END-PERFORM.
-
-       0300-FINALIZAR                   SECTION.
-                DISPLAY "FIM DO PROGRAMA".
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. PROGRAMA18.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: USO DO PERFORM COM TABUADA
+      *== DATA: 18/02/2025
+      *== ALTERACOES:
+      *==   05/03/2025 JO - OPCAO DE GRAVAR A TABUADA (UMA OU O
+      *==                   CONJUNTO DE 1 A 10) EM TABUADA.TXT PARA
+      *==                   IMPRESSAO, ALEM DA EXIBICAO EM TELA
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+         SELECT RELATO ASSIGN TO "C:\COBOL\DADOS\TABUADA.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-RELATO.
+
+       DATA                           DIVISION.
+       FILE                           SECTION.
+       FD RELATO.
+       01 RELATO-REG                PIC X(79).
+
+       WORKING-STORAGE                SECTION.
+
+       77 WRK-NUMERO     PIC 9(02)    VALUE ZEROS.
+       77 WRK-CONTADOR   PIC 9(02)    VALUE ZEROS.
+       77 WRK-RESULTADO  PIC 9(03)    VALUE ZEROS.
+       77 FS-RELATO      PIC 9(02)    VALUE ZEROS.
+       77 WRK-TABUADA-COMPLETA  PIC X(01) VALUE 'N'.
+       77 WRK-GERAR-DISCO       PIC X(01) VALUE 'N'.
+
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL                  SECTION.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0300-FINALIZAR
+           STOP RUN.
+
+       0100-INICIALIZAR                SECTION.
+
+           DISPLAY "GERAR TABUADA COMPLETA DE 1 A 10 (S/N)"
+           ACCEPT WRK-TABUADA-COMPLETA.
+
+           IF WRK-TABUADA-COMPLETA NOT EQUAL 'S'
+               DISPLAY "DIGITE UM NUMERO PARA TABUADA"
+               ACCEPT WRK-NUMERO
+           END-IF.
+
+           DISPLAY "GRAVAR A TABUADA EM DISCO PARA IMPRESSAO (S/N)"
+           ACCEPT WRK-GERAR-DISCO.
+
+           IF WRK-GERAR-DISCO EQUAL 'S'
+               OPEN OUTPUT RELATO
+           END-IF.
+
+       0200-PROCESSAR                   SECTION.
+
+      *===================UNTIL===================================
+      *     PERFORM 10 TIMES
+      *     PERFORM UNTIL WRK-CONTADOR EQUAL 10
+      *     ADD 1 TO WRK-CONTADOR
+      *     COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+      *     DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
+      *     END-PERFORM.
+
+      *===================VARYING==================================
+           IF WRK-TABUADA-COMPLETA EQUAL 'S'
+               PERFORM 0210-GERAR-TABUADA
+                   VARYING WRK-NUMERO FROM 1 BY 1
+                   UNTIL WRK-NUMERO GREATER 10
+           ELSE
+               PERFORM 0210-GERAR-TABUADA
+           END-IF.
+
+      *----GERA A TABUADA DO NUMERO CORRENTE (TELA E, SE PEDIDO,--------
+      *----EM DISCO)------------------------------------------------
+       0210-GERAR-TABUADA               SECTION.
+           PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
+                   UNTIL WRK-CONTADOR GREATER 10
+               COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
+               DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
+               IF WRK-GERAR-DISCO EQUAL 'S'
+                   PERFORM 0220-GRAVAR-LINHA
+               END-IF
+           END-PERFORM.
+
+      *----GRAVA UMA LINHA DA TABUADA NO RELATO.TXT---------------------
+       0220-GRAVAR-LINHA                SECTION.
+           MOVE SPACES TO RELATO-REG.
+           STRING
+               WRK-NUMERO     DELIMITED BY SIZE
+               " X "          DELIMITED BY SIZE
+               WRK-CONTADOR   DELIMITED BY SIZE
+               " = "          DELIMITED BY SIZE
+               WRK-RESULTADO  DELIMITED BY SIZE
+               INTO RELATO-REG
+           END-STRING.
+           WRITE RELATO-REG.
+
+       0300-FINALIZAR                   SECTION.
+           IF WRK-GERAR-DISCO EQUAL 'S'
+               CLOSE RELATO
+           END-IF.
+           DISPLAY "FIM DO PROGRAMA".
