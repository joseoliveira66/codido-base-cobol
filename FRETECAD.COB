@@ -0,0 +1,91 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. FRETECAD.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: CADASTRO/MANUTENCAO DA TABELA DE FRETE POR
+      *==           ESTADO (FRETES.DAT), USADA POR PROGRAMA14/15
+      *== DATA: 04/03/2025
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT FRETES ASSIGN TO "C:\COBOL\DADOS\FRETES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS FRETE-ESTADO
+         FILE STATUS IS FS-FRETES.
+
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD FRETES.
+           COPY "FRETEREG".
+
+       WORKING-STORAGE            SECTION.
+       77 FS-FRETES        PIC 9(02) VALUE ZEROS.
+       77 WRK-ESTADO       PIC X(02) VALUE SPACES.
+       77 WRK-PERCENTUAL   PIC 9(01)V99 VALUE ZEROS.
+       77 WRK-CONTINUA     PIC X(01) VALUE 'S'.
+
+       PROCEDURE                  DIVISION.
+       0000-PRINCIPAL             SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA NOT EQUAL 'S'.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+      *----ABRE A TABELA, CRIANDO O ARQUIVO SE AINDA NAO EXISTIR----
+       0100-INICIALIZAR           SECTION.
+           OPEN I-O FRETES.
+           IF FS-FRETES EQUAL 35
+               OPEN OUTPUT FRETES
+               CLOSE FRETES
+               OPEN I-O FRETES
+           END-IF.
+           PERFORM 0110-CARGA-INICIAL.
+
+      *----SEMEIA AS TAXAS PADRAO NA PRIMEIRA EXECUCAO---------------
+      *----(CHAVE DUPLICADA E IGNORADA EM EXECUCOES SEGUINTES)-------
+       0110-CARGA-INICIAL         SECTION.
+           MOVE "SP" TO FRETE-ESTADO.
+           MOVE 0,10 TO FRETE-PERCENTUAL.
+           WRITE FRETE-REG INVALID KEY CONTINUE END-WRITE.
+
+           MOVE "RJ" TO FRETE-ESTADO.
+           MOVE 0,15 TO FRETE-PERCENTUAL.
+           WRITE FRETE-REG INVALID KEY CONTINUE END-WRITE.
+
+           MOVE "ES" TO FRETE-ESTADO.
+           MOVE 0,20 TO FRETE-PERCENTUAL.
+           WRITE FRETE-REG INVALID KEY CONTINUE END-WRITE.
+
+      *----INCLUI OU ALTERA A TAXA DE UM ESTADO-----------------------
+       0200-PROCESSAR             SECTION.
+           DISPLAY "ESTADO (2 LETRAS)..............."
+           ACCEPT WRK-ESTADO.
+           DISPLAY "PERCENTUAL DE FRETE (EX: 0,15)..."
+           ACCEPT WRK-PERCENTUAL.
+
+           MOVE WRK-ESTADO TO FRETE-ESTADO.
+           READ FRETES
+               INVALID KEY
+                   MOVE WRK-PERCENTUAL TO FRETE-PERCENTUAL
+                   WRITE FRETE-REG
+                   DISPLAY "ESTADO CADASTRADO."
+               NOT INVALID KEY
+                   MOVE WRK-PERCENTUAL TO FRETE-PERCENTUAL
+                   REWRITE FRETE-REG
+                   DISPLAY "ESTADO ATUALIZADO."
+           END-READ.
+
+           DISPLAY "CADASTRAR OUTRO ESTADO (S/N)....."
+           ACCEPT WRK-CONTINUA.
+
+       0300-FINALIZAR             SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE FRETES.
