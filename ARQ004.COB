@@ -1,66 +1,111 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID. ARQ004.
-      *========================================
-      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
-      *== OBJETIVO: GRAVACAO DE REGISTRO NO ARQUIVO CLIENTE.DAT
-      *== DATA: 04/03/2025
-      *== OBSERVACOES: INFORMACOES RELEVANTES
-      *========================================
-       ENVIRONMENT                DIVISION.
-       CONFIGURATION              SECTION.
-       INPUT-OUTPUT               SECTION.
-       FILE-CONTROL.
-         SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
-         FILE STATUS IS FS-CLIENTES.
-
-       DATA                       DIVISION.
-       FILE                       SECTION.
-       FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
-
-       WORKING-STORAGE            SECTION.
-       77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
-       77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
-
-       PROCEDURE                  DIVISION.
-       0000-PRINCIPAL             SECTION.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
-           PERFORM 0300-FINALIZAR.
-           STOP RUN.
-
-       0100-INICIALIZAR           SECTION.
-           OPEN OUTPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "O ARQUIVO NAO PODE SER ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
-           END-IF.
-
-       0200-PROCESSAR             SECTION.
-               MOVE 0001                    TO REG-ID.
-               MOVE 'JOSE                '  TO REG-NOME.
-               MOVE '99999999999'           TO REG-TELEFONE.
-              WRITE RG-CLIENTES.
-
-               MOVE 0002                    TO REG-ID.
-               MOVE 'IVAN                '  TO REG-NOME.
-               MOVE '33333333333'           TO REG-TELEFONE.
-              WRITE RG-CLIENTES.
-
-               MOVE 0003                    TO REG-ID.
-               MOVE 'TEKA                '  TO REG-NOME.
-               MOVE '33333333333'           TO REG-TELEFONE.
-              WRITE RG-CLIENTES.
-
-       0300-FINALIZAR             SECTION.
-
-       DISPLAY "FIM DE PROGRAMA".
-
-       CLOSE CLIENTES.
-
-       9000-TRATA-ERRO.
-           DISPLAY WRK-MSG-ERRO.
-           GOBACK.
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. ARQ004.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: CARGA DE REGISTROS NOVOS NO ARQUIVO CLIENTE.DAT
+      *==           A PARTIR DO EXTRATO SEQUENCIAL NOVOSCLIENTES.TXT
+      *== DATA: 04/03/2025
+      *== ALTERACOES:
+      *==   09/08/2026 JO - OPEN OUTPUT TRUNCAVA O CLIENTES.DAT INTEIRO
+      *==                   A CADA EXECUCAO NO JOB NOTURNO (ARQ009).
+      *==                   PASSA A ABRIR I-O (COM FALLBACK DE CRIACAO)
+      *==                   E A CARREGAR OS REGISTROS REAIS DO EXTRATO
+      *==                   EM VEZ DOS TRES REGISTROS DE DEMONSTRACAO
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
+         FILE STATUS IS FS-CLIENTES.
+
+         SELECT NOVOSCLIENTES ASSIGN TO
+             "C:\COBOL\DADOS\NOVOSCLIENTES.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-NOVOSCLIENTES.
+
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD CLIENTES.
+           COPY "CLIENTREG".
+
+      *----EXTRATO DE CLIENTES NOVOS A CARREGAR EM CLIENTES.DAT-------
+       FD NOVOSCLIENTES.
+       01 NOVOSCLIENTES-REG.
+           05 NOVOCLIENTE-FONE     PIC 9(09).
+           05 NOVOCLIENTE-NOME     PIC X(30).
+           05 NOVOCLIENTE-EMAIL    PIC X(40).
+           05 NOVOCLIENTE-CPF      PIC 9(11).
+
+       WORKING-STORAGE            SECTION.
+       77 FS-CLIENTES        PIC 9(02) VALUE ZEROS.
+       77 FS-NOVOSCLIENTES   PIC 9(02) VALUE ZEROS.
+       77 WRK-MSG-ERRO       PIC X(30) VALUE SPACES.
+       77 WRK-ACUM-GRAVADOS   PIC 9(04) VALUE ZEROS.
+       77 WRK-ACUM-REJEITADOS PIC 9(04) VALUE ZEROS.
+
+       LINKAGE                    SECTION.
+       01 LNK-STATUS      PIC 9(02).
+       01 LNK-GRAVADOS    PIC 9(04).
+       01 LNK-REJEITADOS  PIC 9(04).
+
+       PROCEDURE                  DIVISION
+           USING LNK-STATUS, LNK-GRAVADOS, LNK-REJEITADOS.
+       0000-PRINCIPAL             SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           MOVE FS-CLIENTES       TO LNK-STATUS.
+           MOVE WRK-ACUM-GRAVADOS   TO LNK-GRAVADOS.
+           MOVE WRK-ACUM-REJEITADOS TO LNK-REJEITADOS.
+           GOBACK.
+
+      *----ABRE O CADASTRO EM I-O PARA NAO TRUNCAR CLIENTES JA---------
+      *----GRAVADOS EM EXECUCOES ANTERIORES----------------------------
+       0100-INICIALIZAR           SECTION.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+           OPEN INPUT NOVOSCLIENTES.
+           IF FS-NOVOSCLIENTES EQUAL 35
+               MOVE "NOVOSCLIENTES.TXT NAO ENCONTRADO" TO WRK-MSG-ERRO
+               PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+      *----LE CADA REGISTRO DO EXTRATO E GRAVA NO CADASTRO-------------
+       0200-PROCESSAR             SECTION.
+           IF FS-NOVOSCLIENTES EQUAL ZEROS
+               READ NOVOSCLIENTES NEXT RECORD
+               PERFORM UNTIL FS-NOVOSCLIENTES NOT EQUAL 0
+                   MOVE NOVOCLIENTE-FONE  TO CLIENTES-FONE
+                   MOVE NOVOCLIENTE-NOME  TO CLIENTES-NOME
+                   MOVE NOVOCLIENTE-EMAIL TO CLIENTES-EMAIL
+                   MOVE NOVOCLIENTE-CPF   TO CLIENTES-CPF
+                   WRITE CLIENTES-REG
+                       INVALID KEY
+                           ADD 1 TO WRK-ACUM-REJEITADOS
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-ACUM-GRAVADOS
+                   END-WRITE
+                   READ NOVOSCLIENTES NEXT RECORD
+               END-PERFORM
+           END-IF.
+
+       0300-FINALIZAR             SECTION.
+
+       DISPLAY "FIM DE PROGRAMA".
+
+       CLOSE CLIENTES.
+       CLOSE NOVOSCLIENTES.
+
+       9000-TRATA-ERRO.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
