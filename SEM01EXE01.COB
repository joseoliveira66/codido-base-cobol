@@ -1,7 +1,7 @@
        IDENTIFICATION                   DIVISION.
        PROGRAM-ID. SEM01EXE01.
       *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
-      *== OBJETIVO: CONVERSAO DE DOLAR PARA REAL
+      *== OBJETIVO: CONVERSAO DE MOEDA ESTRANGEIRA PARA REAL
       *== DATA: 07/02/2025
       *== OBSERVACOES: UTILIZAR VALOR DO EXE
       *========================================
@@ -11,20 +11,77 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+         SELECT COTACAO ASSIGN TO "C:\COBOL\DADOS\COTACAO.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS COTACAO-MOEDA
+         FILE STATUS IS FS-COTACAO.
+
        DATA                              DIVISION.
+       FILE                              SECTION.
+       FD COTACAO.
+           COPY "COTACAOREG".
+
        WORKING-STORAGE                   SECTION.
 
+       77 FS-COTACAO                PIC 9(02)         VALUE ZEROS.
+       77 WRK-MANUAL                PIC X(01)         VALUE 'N'.
+       77 WRK-OPCMOEDA               PIC 9(01)         VALUE ZEROS.
        77 WRK-VLRDOLAR              PIC 9(05)V99      VALUE ZEROS.
        77 WRK-QTDEDOLAR             PIC 9(05)V99      VALUE ZEROS.
        77 WRK-VLRREAL               PIC S9(05)V99     VALUE ZEROS.
        77 WRK-VLRREAL-ED            PIC -ZZZ9,99      VALUE ZEROS.
 
 
-       PROCEDURE                         DIVISION.
+       LINKAGE                           SECTION.
+       01 LNK-STATUS                PIC 9(02).
+
+       PROCEDURE                         DIVISION USING LNK-STATUS.
        0100-RECEBE                       SECTION.
-            DISPLAY "DIGITE O VALOR DO DOLAR"
-               ACCEPT WRK-VLRDOLAR.
-            DISPLAY "DIGITE A QTDE DE DOLAR"
+            OPEN INPUT COTACAO.
+            IF FS-COTACAO EQUAL 35
+                DISPLAY "CADASTRO DE COTACAO AINDA NAO POSSUI "
+                        "REGISTROS"
+            END-IF.
+
+            DISPLAY "MOEDA DE ORIGEM 1-DOLAR 2-EURO 3-LIBRA"
+            ACCEPT WRK-OPCMOEDA.
+
+            EVALUATE WRK-OPCMOEDA
+                WHEN 2
+                    MOVE "EUR" TO COTACAO-MOEDA
+                WHEN 3
+                    MOVE "GBP" TO COTACAO-MOEDA
+                WHEN OTHER
+                    MOVE "USD" TO COTACAO-MOEDA
+            END-EVALUATE.
+
+            IF FS-COTACAO EQUAL ZEROS
+                READ COTACAO
+                    INVALID KEY
+                        DISPLAY "DIGITE O VALOR DA COTACAO"
+                        ACCEPT WRK-VLRDOLAR
+                    NOT INVALID KEY
+                        MOVE COTACAO-VALOR TO WRK-VLRDOLAR
+                        DISPLAY "COTACAO DO DIA: R$" WRK-VLRDOLAR
+                        DISPLAY "DESEJA INFORMAR A COTACAO NA MAO "
+                                "(S/N)"
+                        ACCEPT WRK-MANUAL
+                        IF WRK-MANUAL EQUAL 'S'
+                            DISPLAY "DIGITE O VALOR DA COTACAO"
+                            ACCEPT WRK-VLRDOLAR
+                        END-IF
+                END-READ
+            ELSE
+                DISPLAY "DIGITE O VALOR DA COTACAO"
+                ACCEPT WRK-VLRDOLAR
+            END-IF.
+
+            CLOSE COTACAO.
+
+            DISPLAY "DIGITE A QUANTIDADE"
                ACCEPT WRK-QTDEDOLAR.
             COMPUTE WRK-VLRREAL = WRK-QTDEDOLAR * WRK-VLRDOLAR.
             MOVE WRK-VLRREAL TO WRK-VLRREAL-ED.
@@ -33,4 +90,5 @@
             DISPLAY "VALOR EM REAL R$" WRK-VLRREAL-ED.
 
        0300-FINALIZAR                    SECTION.
-                        STOP RUN.
+           MOVE FS-COTACAO TO LNK-STATUS.
+           GOBACK.
