@@ -11,17 +11,52 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                      SECTION.
+       FILE-CONTROL.
+         SELECT IMCLOG ASSIGN TO "C:\COBOL\DADOS\IMCLOG.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-IMCLOG.
+
        DATA                              DIVISION.
+       FILE                              SECTION.
+       FD IMCLOG.
+       01 IMCLOG-REG                PIC X(100).
+
        WORKING-STORAGE                   SECTION.
 
+       77 FS-IMCLOG                 PIC 9(02)         VALUE ZEROS.
+       77 WRK-MATRICULA             PIC 9(06)         VALUE ZEROS.
        77 WRK-PESO                  PIC 9(05)V99      VALUE ZEROS.
        77 WRK-ALTURA                PIC 9(05)V99      VALUE ZEROS.
        77 WRK-IMC                   PIC S9(05)V99     VALUE ZEROS.
        77 WRK-IMC-ED                PIC -ZZZ9,99      VALUE ZEROS.
+       77 WRK-IMC-CLASSIF           PIC X(20)         VALUE SPACES.
+       01 WRK-DATA.
+           05 WRK-DATA-ANO          PIC 9(04).
+           05 WRK-DATA-MES          PIC 9(02).
+           05 WRK-DATA-DIA          PIC 9(02).
+       77 WRK-DATA-ED               PIC X(10)         VALUE SPACES.
+
 
+       LINKAGE                           SECTION.
+       01 LNK-STATUS                PIC 9(02).
+
+       PROCEDURE                         DIVISION USING LNK-STATUS.
+       0001-PRINCIPAL                    SECTION.
+            PERFORM 0100-RECEBE.
+            PERFORM 0150-CLASSIFICAR.
+            PERFORM 0200-MOSTRA.
+            PERFORM 0300-FINALIZAR.
+            GOBACK.
 
-       PROCEDURE                         DIVISION.
        0100-RECEBE                       SECTION.
+            OPEN EXTEND IMCLOG.
+            IF FS-IMCLOG EQUAL 35
+                OPEN OUTPUT IMCLOG
+            END-IF.
+
+            DISPLAY "DIGITE A MATRICULA DO FUNCIONARIO"
+               ACCEPT WRK-MATRICULA.
             DISPLAY "DIGITE O SEU PESO"
                ACCEPT WRK-PESO.
             DISPLAY "DIGITE A SUA ALTURA"
@@ -29,8 +64,52 @@
             COMPUTE WRK-IMC = WRK-PESO / (WRK-ALTURA * WRK-ALTURA).
             MOVE WRK-IMC TO WRK-IMC-ED.
 
+      *----CLASSIFICA O IMC NAS FAIXAS PADRAO DA OMS-------------------
+       0150-CLASSIFICAR                  SECTION.
+            EVALUATE TRUE
+                WHEN WRK-IMC LESS 18,50
+                    MOVE "ABAIXO DO PESO" TO WRK-IMC-CLASSIF
+                WHEN WRK-IMC LESS 25,00
+                    MOVE "PESO NORMAL" TO WRK-IMC-CLASSIF
+                WHEN WRK-IMC LESS 30,00
+                    MOVE "SOBREPESO" TO WRK-IMC-CLASSIF
+                WHEN OTHER
+                    MOVE "OBESIDADE" TO WRK-IMC-CLASSIF
+            END-EVALUATE.
+
        0200-MOSTRA                       SECTION.
-            DISPLAY "SEU INDICE DE IMC �: " WRK-IMC-ED.
+            DISPLAY "SEU INDICE DE IMC E: " WRK-IMC-ED.
+            DISPLAY "CLASSIFICACAO.......: " WRK-IMC-CLASSIF.
+
+            PERFORM 0210-GRAVAR-LOG.
+
+      *----GRAVA A LEITURA NO HISTORICO DE ACOMPANHAMENTO DO----------
+      *----FUNCIONARIO PARA O RELATORIO DE TENDENCIA------------------
+       0210-GRAVAR-LOG                   SECTION.
+            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+            STRING
+                WRK-DATA-DIA DELIMITED BY SIZE
+                '/'          DELIMITED BY SIZE
+                WRK-DATA-MES DELIMITED BY SIZE
+                '/'          DELIMITED BY SIZE
+                WRK-DATA-ANO DELIMITED BY SIZE
+                INTO WRK-DATA-ED
+            END-STRING.
+
+            MOVE SPACES TO IMCLOG-REG.
+            STRING
+                'MATRICULA: '  DELIMITED BY SIZE
+                WRK-MATRICULA  DELIMITED BY SIZE
+                ' / IMC: '     DELIMITED BY SIZE
+                WRK-IMC-ED     DELIMITED BY SIZE
+                ' / '          DELIMITED BY SIZE
+                WRK-IMC-CLASSIF DELIMITED BY SIZE
+                ' / DATA: '    DELIMITED BY SIZE
+                WRK-DATA-ED    DELIMITED BY SIZE
+                INTO IMCLOG-REG
+            END-STRING.
+            WRITE IMCLOG-REG.
 
        0300-FINALIZAR                    SECTION.
-                        STOP RUN.
+            CLOSE IMCLOG.
+            MOVE FS-IMCLOG TO LNK-STATUS.
