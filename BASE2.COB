@@ -4,6 +4,10 @@
       *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
       *== OBJETIVO: ESTRUTURA SISTEMA PRONTA
       *== DATA: XX/XX/20XX
+      *== ALTERACOES:
+      *==   05/03/2025 JO - PRE-CABLEIA O 9000-TRATA-ERRO PADRAO PARA
+      *==                   QUE PROGRAMAS NOVOS JA NASCAM COM O
+      *==                   TRATAMENTO DE FILE STATUS PRONTO
       *== OBSERVACOES: INFORMACOES RELEVANTES
       *========================================
        ENVIRONMENT                DIVISION.
@@ -12,8 +16,14 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+      *----AO COPIAR ESTE MODELO PARA UM PROGRAMA NOVO, DECLARE AQUI---
+      *----O SELECT/FD DO(S) ARQUIVO(S) E UM FS-<ARQUIVO> PARA CADA UM-
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+
        DATA                           DIVISION.
        WORKING-STORAGE                SECTION.
+       77 WRK-MSG-ERRO   PIC X(30) VALUE SPACES.
 
        PROCEDURE                       DIVISION.
        0001-PRINCIPAL                  SECTION.
@@ -22,9 +32,18 @@
            PERFORM 0300-FINALIZAR
            STOP RUN.
 
+      *----ABRE O(S) ARQUIVO(S) DO PROGRAMA. SE O FILE STATUS VIER-----
+      *----DIFERENTE DE ZERO, MONTE A MENSAGEM EM WRK-MSG-ERRO E-------
+      *----PERFORM 9000-TRATA-ERRO------------------------------------
        0100-INICIALIZAR                SECTION.
 
        0200-PROCESSAR                   SECTION.
 
        0300-FINALIZAR                   SECTION.
                 DISPLAY "FIM DO PROGRAMA".
+
+      *----PARAGRAFO PADRAO DE TRATAMENTO DE ERRO DE ARQUIVO-----------
+      *----(FILE STATUS). ENCERRA O PROGRAMA APOS EXIBIR A MENSAGEM----
+       9000-TRATA-ERRO                  SECTION.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
