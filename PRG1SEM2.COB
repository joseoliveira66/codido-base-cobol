@@ -12,31 +12,126 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT CONTRACHEQUE ASSIGN TO
+             "C:\COBOL\DADOS\CONTRACHEQUE.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-CONTRACHEQUE.
+
        DATA                       DIVISION.
+       FILE                       SECTION.
+       FD CONTRACHEQUE.
+       01 CONTRACHEQUE-REG        PIC X(80).
+
        WORKING-STORAGE            SECTION.
+       77 WRK-FUNCIONARIO   PIC X(30)      VALUE SPACES.
+       77 FS-CONTRACHEQUE   PIC 9(02)      VALUE ZEROS.
        77 WRK-SALARIOBR     PIC 9(004)V99  VALUE ZEROS.
        77 WRK-IR            PIC 9(004)V99  VALUE ZEROS.
        77 WRK-SALARIOFINAL  PIC 9(005)V99  VALUE ZEROS.
+       77 WRK-DEPENDENTES   PIC 9(002)     VALUE ZEROS.
+       77 WRK-BASECALCULO   PIC 9(004)V99  VALUE ZEROS.
+
+      *---------------DEDUCAO POR DEPENDENTE---------------------
+       77 WRK-DEDUC-DEPEND  PIC 9(004)V99  VALUE 200,00.
+
+      *---------------TABELA PROGRESSIVA DE IR--------------------
+       01 WRK-TABELA-IR OCCURS 4 TIMES.
+           05 IR-FAIXA-ATE      PIC 9(006)V99.
+           05 IR-ALIQUOTA       PIC 9(001)V999.
+           05 IR-PARCELA-DEDUZIR PIC 9(004)V99.
+
+       77 WRK-QTD-FAIXAS      PIC 9(01) VALUE 4.
+       77 WRK-INDICE-FAIXA    PIC 9(01) VALUE ZEROS.
+
+       LINKAGE                    SECTION.
+       01 LNK-STATUS         PIC 9(02).
+
+       PROCEDURE                  DIVISION USING LNK-STATUS.
+       0001-PRINCIPAL             SECTION.
+           PERFORM 0100-RECEBE.
+           PERFORM 0150-PROCESSA.
+           PERFORM 0200-MOSTRA.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
 
-       PROCEDURE                  DIVISION.
        0100-RECEBE                SECTION.
+           PERFORM 0110-MONTAR-TABELA-IR.
+
+           OPEN EXTEND CONTRACHEQUE.
+           IF FS-CONTRACHEQUE EQUAL 35
+               OPEN OUTPUT CONTRACHEQUE
+           END-IF.
+
+           DISPLAY "DIGITE O NOME DO FUNCIONARIO."
+           ACCEPT WRK-FUNCIONARIO.
            DISPLAY "DIGITE O SALARIO."
            ACCEPT WRK-SALARIOBR.
+           DISPLAY "DIGITE O NUMERO DE DEPENDENTES."
+           ACCEPT WRK-DEPENDENTES.
+
+      *----MONTA A TABELA DE FAIXAS PROGRESSIVAS DE IR---------------
+       0110-MONTAR-TABELA-IR      SECTION.
+           MOVE 2000,00 TO IR-FAIXA-ATE(1).
+           MOVE 0,000   TO IR-ALIQUOTA(1).
+           MOVE 0,00    TO IR-PARCELA-DEDUZIR(1).
+
+           MOVE 3000,00 TO IR-FAIXA-ATE(2).
+           MOVE 0,100   TO IR-ALIQUOTA(2).
+           MOVE 200,00  TO IR-PARCELA-DEDUZIR(2).
+
+           MOVE 5000,00 TO IR-FAIXA-ATE(3).
+           MOVE 0,150   TO IR-ALIQUOTA(3).
+           MOVE 350,00  TO IR-PARCELA-DEDUZIR(3).
 
+           MOVE 999999,99 TO IR-FAIXA-ATE(4).
+           MOVE 0,200     TO IR-ALIQUOTA(4).
+           MOVE 600,00    TO IR-PARCELA-DEDUZIR(4).
+
+      *----BASE DE CALCULO, FAIXA PROGRESSIVA E DEDUCAO POR------
+      *----DEPENDENTE----------------------------------------------
        0150-PROCESSA              SECTION.
+           COMPUTE WRK-BASECALCULO =
+               WRK-SALARIOBR - (WRK-DEPENDENTES * WRK-DEDUC-DEPEND).
 
-           IF WRK-SALARIOBR GREATER THAN OR EQUAL 1000
-               COMPUTE WRK-IR = WRK-SALARIOBR * 0,15
-           ELSE
-               COMPUTE WRK-IR = WRK-SALARIOBR * 0,10
-           END-IF.
+           PERFORM VARYING WRK-INDICE-FAIXA FROM 1 BY 1
+                   UNTIL WRK-INDICE-FAIXA GREATER WRK-QTD-FAIXAS
+               IF WRK-BASECALCULO NOT GREATER
+                       IR-FAIXA-ATE(WRK-INDICE-FAIXA)
+                   COMPUTE WRK-IR =
+                       (WRK-BASECALCULO *
+                        IR-ALIQUOTA(WRK-INDICE-FAIXA))
+                       - IR-PARCELA-DEDUZIR(WRK-INDICE-FAIXA)
+                   MOVE WRK-QTD-FAIXAS TO WRK-INDICE-FAIXA
+               END-IF
+           END-PERFORM.
 
            COMPUTE WRK-SALARIOFINAL = WRK-SALARIOBR - WRK-IR.
 
        0200-MOSTRA                SECTION.
            DISPLAY "SALARIO BRUTO   ..." WRK-SALARIOBR
+           DISPLAY "DEPENDENTES......" WRK-DEPENDENTES
            DISPLAY "IMPOSTO DE RENDA..." WRK-IR
            DISPLAY "SALARIO FINAL   ..." WRK-SALARIOFINAL.
 
+           PERFORM 0210-GRAVAR-CONTRACHEQUE.
+
+      *----GRAVA O CONTRACHEQUE DA COMPETENCIA PARA ARQUIVAMENTO------
+       0210-GRAVAR-CONTRACHEQUE   SECTION.
+           MOVE SPACES TO CONTRACHEQUE-REG.
+           STRING
+               WRK-FUNCIONARIO   DELIMITED BY SIZE
+               ' / BRUTO: '      DELIMITED BY SIZE
+               WRK-SALARIOBR     DELIMITED BY SIZE
+               ' / IR: '         DELIMITED BY SIZE
+               WRK-IR            DELIMITED BY SIZE
+               ' / LIQUIDO: '    DELIMITED BY SIZE
+               WRK-SALARIOFINAL  DELIMITED BY SIZE
+               INTO CONTRACHEQUE-REG
+           END-STRING.
+           WRITE CONTRACHEQUE-REG.
+
        0300-FINALIZAR             SECTION.
-                        STOP RUN.
+           CLOSE CONTRACHEQUE.
+           MOVE FS-CONTRACHEQUE TO LNK-STATUS.
