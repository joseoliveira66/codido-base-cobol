@@ -16,32 +16,65 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS CLIENTES-STATUS
-               RECORD KEY IS CLIENTES-CHAVE.
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS CLIENTES-CPF
+                   WITH DUPLICATES.
 
            SELECT RELATO ASSIGN TO 'DADOS\RELATO.TXT'
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT AUDITORIA ASSIGN TO 'DADOS\AUDITORIA.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
        DATA                                       DIVISION.
        FILE                                       SECTION.
        FD CLIENTES.
-       01 CLIENTES-REG.
-           05 CLIENTES-CHAVE.
-               10 CLIENTES-FONE PIC 9(09) BLANK WHEN ZEROS.
-           05 CLIENTES-NOME     PIC X(30).
-           05 CLIENTES-EMAIL    PIC X(40).
+           COPY "CLIENTREG".
 
        FD RELATO.
        01 RELATO-REG.
            05 RELATO-DADOS PIC X(79).
 
+       FD AUDITORIA.
+       01 AUDITORIA-REG.
+           05 AUD-DATA      PIC 9(08).
+           05 AUD-HORA      PIC 9(08).
+           05 AUD-OPERACAO  PIC X(10).
+           05 AUD-FONE      PIC 9(09).
+           05 AUD-NOME      PIC X(30).
+
        WORKING-STORAGE                            SECTION.
        77 WRK-OPCAO       PIC X(1).
        77 WRK-MODULO      PIC X(25).
        77 WRK-TECLA       PIC X(1).
        77 CLIENTES-STATUS PIC 9(02).
+       77 AUDITORIA-STATUS PIC 9(02).
        77 WRK-MSGERRO     PIC X(30).
+       COPY "MSGPADRAO".
        77 WRK-CONTALINHA  PIC 9(03)   VALUE 0.
+       77 WRK-NUMPAGINA   PIC 9(03)   VALUE 0.
        77 WRK-QTREGISTROS PIC 9(05)   VALUE 0.
+       77 WRK-NOME-BUSCA     PIC X(30).
+       77 WRK-QTDACHADOS     PIC 9(02)   VALUE 0.
+       77 WRK-INDICE-LISTA   PIC 9(02)   VALUE 0.
+       77 WRK-LINHA-LISTA    PIC 9(02)   VALUE 0.
+       77 WRK-OPCLIST        PIC 9(02)   VALUE 0.
+       77 WRK-CONTINUA-BUSCA PIC X(01)   VALUE 'S'.
+       77 WRK-GRAVAR-OK      PIC X(01)   VALUE 'S'.
+       77 WRK-OPERACAO-AUD   PIC X(10).
+      *----VARIAVEIS DA VALIDACAO DE FORMATO DO EMAIL-------------
+       77 WRK-EMAIL-PARTE1   PIC X(40)   VALUE SPACES.
+       77 WRK-EMAIL-PARTE2   PIC X(40)   VALUE SPACES.
+       77 WRK-QT-ARROBA      PIC 9(02)   VALUE 0.
+       77 WRK-QT-PONTO       PIC 9(02)   VALUE 0.
+       01 WRK-CLIENTES-REG-TEMP PIC X(90).
+
+       01 WRK-LISTA-CLIENTES OCCURS 10 TIMES.
+           05 WRK-LISTA-FONE     PIC 9(09).
+           05 WRK-LISTA-NOME     PIC X(30).
 
        SCREEN                                     SECTION.
        01 TELA.
@@ -76,6 +109,9 @@
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE 'EMAIL:'.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'CPF:'.
+               10 COLUMN PLUS 2 PIC 9(11) USING CLIENTES-CPF
+                  BLANK WHEN ZEROS.
 
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
@@ -103,6 +139,10 @@
                    CLOSE CLIENTES
                    OPEN I-O CLIENTES
                END-IF.
+           OPEN EXTEND AUDITORIA.
+               IF AUDITORIA-STATUS EQUAL 35
+                   OPEN OUTPUT AUDITORIA
+               END-IF.
 
        1100-MONTATELA.
            MOVE 0 TO WRK-QTREGISTROS.
@@ -111,6 +151,7 @@
 
        2000-PROCESSAR.
            MOVE SPACES TO CLIENTES-NOME CLIENTES-EMAIL WRK-MSGERRO.
+           MOVE ZEROS TO CLIENTES-CPF.
            EVALUATE WRK-OPCAO
                WHEN 1
                    PERFORM 5000-INCLUIR
@@ -134,51 +175,178 @@
 
        3000-FINALIZAR.
                CLOSE CLIENTES.
+               CLOSE AUDITORIA.
 
        5000-INCLUIR.
            MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
+           MOVE 'S' TO WRK-GRAVAR-OK.
            DISPLAY TELA.
                ACCEPT TELA-REGISTRO.
+               PERFORM 5050-VALIDAR-EMAIL.
+               IF CLIENTES-CPF NOT EQUAL ZEROS
+                       AND WRK-GRAVAR-OK EQUAL 'S'
+                   PERFORM 5100-VALIDAR-CPF-UNICO
+               END-IF.
+               IF WRK-GRAVAR-OK EQUAL 'S'
                    WRITE CLIENTES-REG
                        INVALID KEY
                            MOVE 'JA EXISTE' TO WRK-MSGERRO
                            ACCEPT MOSTRA-ERRO
-                   END-WRITE.
+                       NOT INVALID KEY
+                           MOVE 'INCLUSAO' TO WRK-OPERACAO-AUD
+                           PERFORM 9200-GRAVAR-AUDITORIA
+                   END-WRITE
+               END-IF.
+
+      *----GARANTE QUE O CPF NAO ESTA REPETIDO EM OUTRO CLIENTE---
+       5100-VALIDAR-CPF-UNICO.
+           MOVE CLIENTES-REG TO WRK-CLIENTES-REG-TEMP.
+           READ CLIENTES KEY IS CLIENTES-CPF
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 'CPF JA CADASTRADO. ENTER' TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                   MOVE 'N' TO WRK-GRAVAR-OK
+           END-READ.
+           MOVE WRK-CLIENTES-REG-TEMP TO CLIENTES-REG.
+
+      *----EXIGE UM "@" SEGUIDO EM ALGUM PONTO POR UM "."---------
+      *----PARA NAO GRAVAR EMAIL OBVIAMENTE INVALIDO---------------
+       5050-VALIDAR-EMAIL.
+           MOVE SPACES TO WRK-EMAIL-PARTE1 WRK-EMAIL-PARTE2.
+           MOVE ZEROS TO WRK-QT-ARROBA WRK-QT-PONTO.
+           INSPECT CLIENTES-EMAIL TALLYING WRK-QT-ARROBA FOR ALL '@'.
+           UNSTRING CLIENTES-EMAIL DELIMITED BY '@'
+               INTO WRK-EMAIL-PARTE1 WRK-EMAIL-PARTE2.
+           INSPECT WRK-EMAIL-PARTE2 TALLYING WRK-QT-PONTO FOR ALL '.'.
+           IF WRK-QT-ARROBA NOT EQUAL 1
+                   OR WRK-EMAIL-PARTE1 EQUAL SPACES
+                   OR WRK-EMAIL-PARTE2 EQUAL SPACES
+                   OR WRK-QT-PONTO EQUAL ZEROS
+               MOVE 'EMAIL INVALIDO. ENTER' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+               MOVE 'N' TO WRK-GRAVAR-OK
+           END-IF.
 
        6000-CONSULTAR.
            MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           MOVE 'S' TO WRK-CONTINUA-BUSCA.
            DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
+               IF CLIENTES-FONE EQUAL ZEROS
+                   DISPLAY 'NOME PARA BUSCA:' LINE 10 COLUMN 40
+                   ACCEPT CLIENTES-NOME LINE 10 COLUMN 57
+                   PERFORM 6100-BUSCAR-POR-NOME
+                   IF WRK-QTDACHADOS EQUAL 0
+                       MOVE 'NENHUM CLIENTE COM ESSE NOME. ENTER'
+                            TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                       MOVE 'N' TO WRK-CONTINUA-BUSCA
+                   ELSE
+                       PERFORM 6200-SELECIONAR-DA-LISTA
+                   END-IF
+               END-IF.
+               IF WRK-CONTINUA-BUSCA EQUAL 'S'
                    READ CLIENTES
                        INVALID KEY
-                       MOVE 'NAO ENCONTRADO. ENTER SAIR' TO WRK-MSGERRO
+                       MOVE MSG-PADRAO-NAO-ENCONTRADO TO WRK-MSGERRO
                        NOT INVALID KEY
-                       MOVE 'ENCONTRADO. ENTER SAIR' TO WRK-MSGERRO
+                       MOVE MSG-PADRAO-ENCONTRADO TO WRK-MSGERRO
                        DISPLAY SS-DADOS
-                    END-READ.
-                    ACCEPT MOSTRA-ERRO.
+                    END-READ
+                    ACCEPT MOSTRA-ERRO
+               END-IF.
+
+      *----BUSCA CLIENTES PELA CHAVE ALTERNATIVA (NOME)---------
+       6100-BUSCAR-POR-NOME.
+           MOVE CLIENTES-NOME TO WRK-NOME-BUSCA.
+           MOVE 0 TO WRK-QTDACHADOS.
+           START CLIENTES KEY IS EQUAL CLIENTES-NOME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ CLIENTES NEXT
+                   PERFORM UNTIL CLIENTES-STATUS EQUAL 10
+                            OR CLIENTES-NOME NOT EQUAL WRK-NOME-BUSCA
+                            OR WRK-QTDACHADOS EQUAL 10
+                       ADD 1 TO WRK-QTDACHADOS
+                       MOVE CLIENTES-FONE
+                            TO WRK-LISTA-FONE(WRK-QTDACHADOS)
+                       MOVE CLIENTES-NOME
+                            TO WRK-LISTA-NOME(WRK-QTDACHADOS)
+                       READ CLIENTES NEXT
+                   END-PERFORM
+           END-START.
+
+      *----MOSTRA O PICK-LIST E DEIXA O OPERADOR ESCOLHER--------
+       6200-SELECIONAR-DA-LISTA.
+           DISPLAY 'CLIENTES ENCONTRADOS:' LINE 09 COLUMN 10.
+           PERFORM 6210-EXIBIR-ITEM-LISTA
+               VARYING WRK-INDICE-LISTA FROM 1 BY 1
+               UNTIL WRK-INDICE-LISTA GREATER WRK-QTDACHADOS.
+           DISPLAY 'ESCOLHA O NUMERO E TECLE ENTER:' LINE 21 COLUMN 10.
+           ACCEPT WRK-OPCLIST LINE 21 COLUMN 45.
+           IF WRK-OPCLIST GREATER 0 AND
+              WRK-OPCLIST NOT GREATER WRK-QTDACHADOS
+               MOVE WRK-LISTA-FONE(WRK-OPCLIST) TO CLIENTES-FONE
+           ELSE
+               MOVE 'OPCAO INVALIDA. ENTER' TO WRK-MSGERRO
+               ACCEPT MOSTRA-ERRO
+               MOVE 'N' TO WRK-CONTINUA-BUSCA
+           END-IF.
+
+       6210-EXIBIR-ITEM-LISTA.
+           ADD 10 TO WRK-INDICE-LISTA GIVING WRK-LINHA-LISTA.
+           DISPLAY WRK-INDICE-LISTA ' - '
+                   WRK-LISTA-NOME(WRK-INDICE-LISTA) ' - '
+                   WRK-LISTA-FONE(WRK-INDICE-LISTA)
+                   LINE WRK-LINHA-LISTA COLUMN 10.
 
        7000-ALTERAR.
            MOVE 'MODULO - ALTERAR' TO WRK-MODULO.
+           MOVE 'S' TO WRK-CONTINUA-BUSCA.
            DISPLAY TELA.
            DISPLAY TELA-REGISTRO.
            ACCEPT CHAVE.
+           IF CLIENTES-FONE EQUAL ZEROS
+               DISPLAY 'NOME PARA BUSCA:' LINE 10 COLUMN 40
+               ACCEPT CLIENTES-NOME LINE 10 COLUMN 57
+               PERFORM 6100-BUSCAR-POR-NOME
+               IF WRK-QTDACHADOS EQUAL 0
+                   MOVE 'NENHUM CLIENTE COM ESSE NOME. ENTER'
+                        TO WRK-MSGERRO
+                   ACCEPT MOSTRA-ERRO
+                   MOVE 'N' TO WRK-CONTINUA-BUSCA
+               ELSE
+                   PERFORM 6200-SELECIONAR-DA-LISTA
+               END-IF
+           END-IF.
+           IF WRK-CONTINUA-BUSCA EQUAL 'S'
                READ CLIENTES
                    IF CLIENTES-STATUS EQUAL 0
                        ACCEPT SS-DADOS
-                       REWRITE CLIENTES-REG
-                       IF CLIENTES-STATUS EQUAL 0
-                           MOVE 'REGISTRO ALTERADO' TO WRK-MSGERRO
-                           ACCEPT MOSTRA-ERRO
-                       ELSE
-                           MOVE 'REGISTRO NAO ALTERADO' TO WRK-MSGERRO
-                           ACCEPT MOSTRA-ERRO
+                       MOVE 'S' TO WRK-GRAVAR-OK
+                       PERFORM 5050-VALIDAR-EMAIL
+                       IF WRK-GRAVAR-OK EQUAL 'S'
+                           REWRITE CLIENTES-REG
+                           IF CLIENTES-STATUS EQUAL 0
+                               MOVE 'REGISTRO ALTERADO' TO WRK-MSGERRO
+                               ACCEPT MOSTRA-ERRO
+                               MOVE 'ALTERACAO' TO WRK-OPERACAO-AUD
+                               PERFORM 9200-GRAVAR-AUDITORIA
+                           ELSE
+                               MOVE 'REGISTRO NAO ALTERADO'
+                                    TO WRK-MSGERRO
+                               ACCEPT MOSTRA-ERRO
+                           END-IF
                        END-IF
                    ELSE
                        MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-MSGERRO
                        ACCEPT MOSTRA-ERRO
-                   END-IF.
+                   END-IF
+           END-IF.
 
        8000-EXCLUIR.
            MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
@@ -187,7 +355,7 @@
                ACCEPT CHAVE.
                    READ CLIENTES
                        INVALID KEY
-                       MOVE 'NAO ENCONTRADO. ENTER SAIR.' TO WRK-MSGERRO
+                       MOVE MSG-PADRAO-NAO-ENCONTRADO TO WRK-MSGERRO
                        NOT INVALID KEY
                        MOVE 'ENCONTRADO. EXCLUIR (S/N)?' TO WRK-MSGERRO
                        DISPLAY SS-DADOS
@@ -197,52 +365,62 @@
                         DELETE CLIENTES
                         INVALID KEY
                            MOVE 'NAO EXCUIDO' TO WRK-MSGERRO
-                        ACCEPT MOSTRA-ERRO
+                           ACCEPT MOSTRA-ERRO
+                        NOT INVALID KEY
+                           MOVE 'EXCLUSAO' TO WRK-OPERACAO-AUD
+                           PERFORM 9200-GRAVAR-AUDITORIA
                         END-DELETE
                     END-IF.
 
 
        9000-RELATORIOTELA.
            MOVE 'MODULO - RELATORIO TELA' TO WRK-MODULO.
+           MOVE ZEROS TO CLIENTES-FONE WRK-QTREGISTROS.
+           MOVE 1 TO WRK-NUMPAGINA.
+           MOVE 4 TO WRK-CONTALINHA.
            DISPLAY TELA.
-           MOVE 12345 TO CLIENTES-FONE.
-           START CLIENTES KEY EQUAL CLIENTES-FONE.
+           PERFORM 9010-CABECALHO-TELA.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-FONE.
            READ CLIENTES
                INVALID KEY
                    MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
                NOT INVALID KEY
-                   DISPLAY 'RELATORIO DE CLIENTES'
-                   DISPLAY '======================='
                    PERFORM UNTIL CLIENTES-STATUS = 10
-      *            ADD 1 TO WRK-QTREGISTROS
+                   ADD 1 TO WRK-QTREGISTROS
                    DISPLAY CLIENTES-FONE ' '
                            CLIENTES-NOME ' '
                            CLIENTES-EMAIL
+                           LINE WRK-CONTALINHA COLUMN 01
+                   ADD 1 TO WRK-CONTALINHA
+                   IF WRK-CONTALINHA > 20
+                       MOVE 'PROXIMA PAGINA - TECLE ENTER'
+                            TO WRK-MSGERRO
+                       ACCEPT MOSTRA-ERRO
+                       ADD 1 TO WRK-NUMPAGINA
+                       MOVE 4 TO WRK-CONTALINHA
+                       DISPLAY TELA
+                       PERFORM 9010-CABECALHO-TELA
+                   END-IF
                    READ CLIENTES NEXT
-
-      *            ADD 1 TO WRK-CONTALINHA
-      *            IF WRK-CONTALINHA = 2
-      *               MOVE 'PRESSIONE ALGUMA TECLA ' TO WRK-MSGERRO
-      *               ACCEPT MOSTRA-ERRO
-      *                 MOVE 'MODULO - RELATORIO ' TO WRK-MODULO
-      *                 DISPLAY TELA
-      *                 DISPLAY ' RELATORIO DE CLIENTES '
-      *                 DISPLAY '------------------------'
-      *                 MOVE 0 TO WRK-CONTALINHA
-      *            END-IF
                    END-PERFORM
            END-READ.
 
-      *         MOVE 'REGISTROS LIDOS' TO WRK-MSGERRO.
-      *         MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
+           MOVE 'REGISTROS LIDOS' TO WRK-MSGERRO.
+           MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
 
            ACCEPT MOSTRA-ERRO.
 
+      *----ROTINA PARA MOSTRAR O CABECALHO PAGINADO DO RELATORIO---
+       9010-CABECALHO-TELA.
+           DISPLAY 'RELATORIO DE CLIENTES - PAGINA:' LINE 02 COLUMN 01.
+           DISPLAY WRK-NUMPAGINA LINE 02 COLUMN 33.
+           DISPLAY '=======================' LINE 03 COLUMN 01.
+
        9100-RELATORIODISCO.
            MOVE 'MODULO - RELATORIO TELA' TO WRK-MODULO.
            DISPLAY TELA.
-           MOVE 12345 TO CLIENTES-FONE.
-           START CLIENTES KEY EQUAL CLIENTES-FONE.
+           MOVE ZEROS TO CLIENTES-FONE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-FONE.
            READ CLIENTES
                INVALID KEY
                    MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
@@ -265,3 +443,13 @@
                 MOVE WRK-QTREGISTROS TO WRK-MSGERRO(17:05).
 
            ACCEPT MOSTRA-ERRO.
+
+      *----GRAVA UM REGISTRO DE AUDITORIA PARA INCLUSAO/ALTERACAO/---
+      *----EXCLUSAO DE CLIENTE---------------------------------------
+       9200-GRAVAR-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE WRK-OPERACAO-AUD TO AUD-OPERACAO.
+           MOVE CLIENTES-FONE    TO AUD-FONE.
+           MOVE CLIENTES-NOME    TO AUD-NOME.
+           WRITE AUDITORIA-REG.
