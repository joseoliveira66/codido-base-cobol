@@ -19,12 +19,51 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
                FILE STATUS IS FILMES-STATUS
-               RECORD KEY IS FILMES-CHAVE.
+               RECORD KEY IS FILMES-CHAVE
+               ALTERNATE RECORD KEY IS TITULO
+                   WITH DUPLICATES.
 
            SELECT RELATO ASSIGN TO 'DADOS\RELATO.TXT'
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS RELATO-STATUS.
 
+           SELECT EMPRESTIMOS ASSIGN TO 'DADOS\EMPRESTIMOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS EMPRESTIMOS-STATUS
+               RECORD KEY IS EMP-CHAVE
+               ALTERNATE RECORD KEY IS EMP-CODFILME WITH DUPLICATES.
+
+           SELECT CHECKPOINT ASSIGN TO 'DADOS\CHECKPOINT.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CHECKPOINT-STATUS
+               RECORD KEY IS CKP-CHAVE.
+
+           SELECT CSVOUT ASSIGN TO 'DADOS\FILMES.CSV'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CSVOUT-STATUS.
+
+      *----NOME GERADO EM 9050-BACKUP-FILMES COM DATA/HORA, PARA NAO---
+      *----SOBRESCREVER O BACKUP DA EXECUCAO ANTERIOR------------------
+           SELECT FILMESBKP ASSIGN TO WRK-FILMESBKP-NOME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS FILMESBKP-STATUS.
+
+           SELECT CTLFILME ASSIGN TO 'DADOS\CTLFILME.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CTLFILME-STATUS
+               RECORD KEY IS CTL-CHAVE.
+
+      *----CADASTRO DE CLIENTES COMPARTILHADO COM O CLIENTES.cob---
+      *----USADO COMO CADASTRO DE TOMADORES DO MODULO DE EMPRESTIMO
+           SELECT CLIENTES ASSIGN TO 'DADOS\CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CLIENTES-STATUS
+               RECORD KEY IS CLIENTES-CHAVE.
+
       * -----SECAO PARA DECLARACAO DE DADOS----------------
        DATA                                       DIVISION.
 
@@ -44,6 +83,40 @@
        01 RELATO-REG.
            05 RELATO-DADOS          PIC X(79).
 
+       FD EMPRESTIMOS.
+       01 EMP-REG.
+           05 EMP-CHAVE.
+               10 EMP-CODFILME         PIC 9(005).
+               10 EMP-CLIENTE          PIC 9(009).
+           05 EMP-DATA-EMPRESTIMO      PIC 9(008).
+           05 EMP-DATA-PREVISTA        PIC 9(008).
+           05 EMP-DATA-DEVOLUCAO       PIC 9(008).
+           05 EMP-STATUS               PIC X(001).
+               88 EMP-ABERTO           VALUE 'A'.
+               88 EMP-DEVOLVIDO        VALUE 'D'.
+
+       FD CHECKPOINT.
+       01 CKP-REG.
+           05 CKP-CHAVE                PIC 9(001).
+           05 CKP-ULTIMO-CODFILME      PIC 9(005).
+           05 CKP-QTREGISTROS          PIC 9(005).
+
+       FD CSVOUT.
+       01 CSVOUT-REG                   PIC X(120).
+
+       FD FILMESBKP.
+       01 FILMESBKP-REG                PIC X(063).
+
+      *----CONTROLE DO PROXIMO CODFILME DISPONIVEL PARA CADASTRO----
+       FD CTLFILME.
+       01 CTL-REG.
+           05 CTL-CHAVE                PIC 9(001).
+           05 CTL-ULTIMO-CODFILME      PIC 9(005).
+
+      *----MESMO LAYOUT DE CLIENTES.DAT USADO PELO CLIENTES.cob-----
+       FD CLIENTES.
+           COPY "CLIENTREG".
+
       * -----VARIAVEIS DE TRABALHO DO PROGRAMA-----------
        WORKING-STORAGE                            SECTION.
        77 WRK-OPCAO                 PIC X(1).
@@ -51,7 +124,18 @@
        77 WRK-TECLA                 PIC X(1).
        77 FILMES-STATUS             PIC 9(02).
        77 RELATO-STATUS             PIC 9(02).
+       77 EMPRESTIMOS-STATUS        PIC 9(02).
+       77 CHECKPOINT-STATUS         PIC 9(02).
+       77 CSVOUT-STATUS             PIC 9(02).
+       77 FILMESBKP-STATUS          PIC 9(02).
+       77 CTLFILME-STATUS           PIC 9(02).
+       77 CLIENTES-STATUS           PIC 9(02).
+       77 WRK-RETOMANDO             PIC X(01)   VALUE 'N'.
+       77 WRK-CSVLINHA              PIC X(120).
+       77 WRK-TITULO-CSV            PIC X(30).
+       77 WRK-DISTRIBUIDORA-CSV     PIC X(15).
        77 WRK-MSGERRO               PIC X(60).
+       COPY "MSGPADRAO".
        77 WRK-CONTALINHA            PIC 9(03)   VALUE 0.
        77 WRK-QTREGISTROS           PIC 9(05)   VALUE 0.
        77 WRK-SEQUENCIA             PIC X(100).
@@ -62,6 +146,35 @@
        77 WRK-DISTRIBUIDORA         PIC X(15).
        77 WRK-DURACAO               PIC 9(03).
        77 WRK-NOTA                  PIC 9(02).
+       77 WRK-TITULO-BUSCA          PIC X(30).
+       77 WRK-QTDACHADOS            PIC 9(02)   VALUE 0.
+       77 WRK-INDICE-LISTA          PIC 9(02)   VALUE 0.
+       77 WRK-LINHA-LISTA           PIC 9(02)   VALUE 0.
+       77 WRK-OPCLIST               PIC 9(02)   VALUE 0.
+       77 WRK-CONTINUA-BUSCA        PIC X(01)   VALUE 'S'.
+       77 WRK-QTDGENEROS            PIC 9(02)   VALUE 0.
+       77 WRK-INDICE-GENERO         PIC 9(02)   VALUE 0.
+       77 WRK-ACHOU-GENERO          PIC X(01)   VALUE 'N'.
+       77 WRK-PRAZO-DIAS-EMPRESTIMO PIC 9(02)   VALUE 7.
+       77 WRK-HOJE                  PIC 9(008)  VALUE ZEROS.
+       77 WRK-QTDATRASADOS          PIC 9(03)   VALUE 0.
+       77 WRK-FILMESBKP-NOME        PIC X(030)  VALUE SPACES.
+       77 WRK-FILMESBKP-CARIMBO     PIC 9(014)  VALUE ZEROS.
+       77 WRK-CODFILME-BUSCA        PIC 9(005)  VALUE ZEROS.
+       77 WRK-CLIENTE-BUSCA         PIC 9(009)  VALUE ZEROS.
+       77 WRK-SW-DISPONIVEL         PIC X(01)   VALUE 'S'.
+           88 WRK-FILME-DISPONIVEL              VALUE 'S'.
+           88 WRK-FILME-EMPRESTADO              VALUE 'N'.
+
+       01 WRK-LISTA-FILMES OCCURS 10 TIMES.
+           05 WRK-LISTA-CODFILME    PIC 9(005).
+           05 WRK-LISTA-TITULO      PIC X(030).
+
+       01 WRK-TABELA-GENEROS OCCURS 20 TIMES.
+           05 WRK-GEN-NOME          PIC X(008).
+           05 WRK-GEN-QTDE          PIC 9(005).
+           05 WRK-GEN-SOMA-NOTA     PIC 9(007).
+           05 WRK-GEN-MEDIA-NOTA    PIC 9(003)V99.
 
       * -DEFINICAO DAS TELAS DE INTERACAO COM O USUARIO--
        SCREEN                                     SECTION.
@@ -85,9 +198,14 @@
            05 LINE 10 COLUMN 50 VALUE '4 - EXCLUSAO'.
            05 LINE 11 COLUMN 50 VALUE '5 - RELACAOTELA'.
            05 LINE 12 COLUMN 50 VALUE '6 - RELACAODISCO'.
-           05 LINE 13 COLUMN 50 VALUE 'X - SAIR'.
-           05 LINE 14 COLUMN 50 VALUE 'OPCAO--->'.
-           05 LINE 14 COLUMN 59 USING WRK-OPCAO.
+           05 LINE 13 COLUMN 50 VALUE '7 - EMPRESTAR'.
+           05 LINE 14 COLUMN 50 VALUE '8 - DEVOLVER'.
+           05 LINE 15 COLUMN 50 VALUE '9 - ESTATISTICA GENERO'.
+           05 LINE 16 COLUMN 50 VALUE 'C - EXPORTAR CSV'.
+           05 LINE 17 COLUMN 50 VALUE 'A - EMPRESTIMOS ATRASADOS'.
+           05 LINE 18 COLUMN 50 VALUE 'X - SAIR'.
+           05 LINE 19 COLUMN 50 VALUE 'OPCAO--->'.
+           05 LINE 19 COLUMN 59 USING WRK-OPCAO.
 
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
@@ -136,6 +254,30 @@
                    CLOSE FILMES
                    OPEN I-O FILMES
                END-IF.
+           OPEN I-O EMPRESTIMOS.
+               IF EMPRESTIMOS-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT EMPRESTIMOS
+                   CLOSE EMPRESTIMOS
+                   OPEN I-O EMPRESTIMOS
+               END-IF.
+           OPEN I-O CHECKPOINT.
+               IF CHECKPOINT-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CHECKPOINT
+                   CLOSE CHECKPOINT
+                   OPEN I-O CHECKPOINT
+               END-IF.
+           OPEN I-O CTLFILME.
+               IF CTLFILME-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CTLFILME
+                   CLOSE CTLFILME
+                   OPEN I-O CTLFILME
+               END-IF.
+           OPEN INPUT CLIENTES.
+               IF CLIENTES-STATUS EQUAL 35 THEN
+                   OPEN OUTPUT CLIENTES
+                   CLOSE CLIENTES
+                   OPEN INPUT CLIENTES
+               END-IF.
 
       * -----MONTA A TELA PRINCIPAL DO MENU------------
        1100-MONTATELA.
@@ -160,6 +302,16 @@
                PERFORM 9000-RELACAOTELA
            ELSE IF WRK-OPCAO = '6'
                PERFORM 9100-RELACAODISCO
+           ELSE IF WRK-OPCAO = '7'
+               PERFORM 8500-EMPRESTAR
+           ELSE IF WRK-OPCAO = '8'
+               PERFORM 8600-DEVOLVER
+           ELSE IF WRK-OPCAO = '9'
+               PERFORM 9200-ESTATISTICAGENERO
+           ELSE IF WRK-OPCAO = 'C' OR WRK-OPCAO = 'c'
+               PERFORM 9300-EXPORTARCSV
+           ELSE IF WRK-OPCAO = 'A' OR WRK-OPCAO = 'a'
+               PERFORM 9400-LISTAR-ATRASADOS
            ELSE IF WRK-OPCAO = 'X' OR WRK-OPCAO = 'x'
                CONTINUE
            ELSE
@@ -172,63 +324,145 @@
       * ---FINALIZA O PROGRAMA, FECHANDO O ARQUIVO DE FILMES--
        3000-FINALIZAR.
                CLOSE FILMES.
+               CLOSE EMPRESTIMOS.
+               CLOSE CHECKPOINT.
+               CLOSE CTLFILME.
+               CLOSE CLIENTES.
 
       * -----ROTINA PARA CADASTRAR UM NOVO FILME--------------
        5000-CADASTRO.
            MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
-           MOVE 'DIGITE O CODIGO E TECLE ENTER E TAB PARA NAVEGAR'
+           MOVE 'DIGITE OS DADOS E TECLE ENTER E TAB PARA NAVEGAR'
                  TO WRK-SEQUENCIA.
            MOVE 'S' TO WRK-CONTINUA-CADASTRO.
            PERFORM UNTIL WRK-CONTINUA-CADASTRO NOT = 'S' AND
                          WRK-CONTINUA-CADASTRO NOT = 's'
              MOVE SPACES TO TITULO GENERO DISTRIBUIDORA WRK-MSGERRO
-             MOVE ZEROS TO DURACAO NOTA CODFILME
+             MOVE ZEROS TO DURACAO NOTA
+             PERFORM 5010-PROXIMO-CODFILME
              DISPLAY TELA
-             ACCEPT TELA-REGISTRO
-               READ FILMES
-                INVALID KEY
-                    DISPLAY TELA
-                    DISPLAY TELA-REGISTRO
-                    ACCEPT SS-DADOS
-                    DISPLAY 'DESEJA GRAVAR? (S/N)' AT LINE 20 COLUMN 10
-                    ACCEPT WRK-TECLA AT LINE 20 COLUMN 32
-                        IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
-                            WRITE FILMES-REG
-                                INVALID KEY
-                                   MOVE 'ERRO AO GRAVAR. ENTER'
-                                         TO WRK-MSGERRO
-                                NOT INVALID KEY
-                                   MOVE 'CADASTRADO OK. ENTER'
-                                         TO WRK-MSGERRO
-                            END-WRITE
-                        ELSE
-                    MOVE 'FILME NAO GRAVADO. ENTER' TO WRK-MSGERRO
-                    END-IF
-                    PERFORM 9999-MOSTRAR-ERRO
-                NOT INVALID KEY
-                    MOVE 'FILME JA EXISTE. ENTER' TO WRK-MSGERRO
-                    PERFORM 9999-MOSTRAR-ERRO
-               END-READ
+             DISPLAY CHAVE
+             ACCEPT SS-DADOS
+             IF DURACAO < 1 OR DURACAO > 600 OR NOTA > 10
+                 MOVE 'DURACAO(1-600) OU NOTA(0-10) INVALIDA'
+                      TO WRK-MSGERRO
+             ELSE
+                 DISPLAY 'DESEJA GRAVAR? (S/N)' AT LINE 20 COL 10
+                 ACCEPT WRK-TECLA AT LINE 20 COLUMN 32
+                 IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                     WRITE FILMES-REG
+                         INVALID KEY
+                            MOVE 'ERRO AO GRAVAR. ENTER'
+                                  TO WRK-MSGERRO
+                         NOT INVALID KEY
+                            PERFORM 5020-GRAVAR-PROXIMO-CODFILME
+                            MOVE 'CADASTRADO OK. ENTER'
+                                  TO WRK-MSGERRO
+                     END-WRITE
+                 ELSE
+                     MOVE 'FILME NAO GRAVADO. ENTER' TO WRK-MSGERRO
+                 END-IF
+             END-IF
+             PERFORM 9999-MOSTRAR-ERRO
            DISPLAY 'CADASTRAR OUTRO FILME?(S/N)' AT LINE 22 COLUMN 10
            ACCEPT WRK-CONTINUA-CADASTRO AT LINE 22 COLUMN 40
            END-PERFORM.
            PERFORM 1100-MONTATELA.
 
+      *----ATRIBUI O PROXIMO CODFILME LIVRE, SEM DEIXAR A CARGO----
+      *----DO OPERADOR ESCOLHER O CODIGO NA MAO---------------------
+       5010-PROXIMO-CODFILME.
+           MOVE 1 TO CTL-CHAVE.
+           READ CTLFILME
+               INVALID KEY
+                   MOVE 1 TO CTL-ULTIMO-CODFILME
+               NOT INVALID KEY
+                   ADD 1 TO CTL-ULTIMO-CODFILME
+           END-READ.
+           MOVE CTL-ULTIMO-CODFILME TO CODFILME.
+
+      *----CONFIRMA EM DISCO O CODFILME QUE ACABOU DE SER USADO-----
+       5020-GRAVAR-PROXIMO-CODFILME.
+           REWRITE CTL-REG
+               INVALID KEY
+                   WRITE CTL-REG
+           END-REWRITE.
+
       * -----ROTINA PARA CONSULTAR UM FILME----------------------
        6000-CONSULTA.
            MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           MOVE 'S' TO WRK-CONTINUA-BUSCA.
            DISPLAY TELA.
            DISPLAY TELA-REGISTRO.
            ACCEPT CHAVE.
+           IF CODFILME EQUAL ZEROS
+               DISPLAY 'TITULO PARA BUSCA: ' LINE 10 COLUMN 40
+               ACCEPT WRK-TITULO-BUSCA LINE 10 COLUMN 60
+               PERFORM 6100-BUSCAR-POR-TITULO
+               IF WRK-QTDACHADOS EQUAL 0
+                   MOVE 'NENHUM FILME COM ESSE TITULO. ENTER'
+                        TO WRK-MSGERRO
+                   PERFORM 9999-MOSTRAR-ERRO
+                   MOVE 'N' TO WRK-CONTINUA-BUSCA
+               ELSE
+                   PERFORM 6200-SELECIONAR-DA-LISTA
+               END-IF
+           END-IF.
+           IF WRK-CONTINUA-BUSCA EQUAL 'S'
                READ FILMES
                    INVALID KEY
-                    MOVE 'FILME NAO ENCONTRADO.ENTER SAIR'
-                           TO WRK-MSGERRO
+                    MOVE MSG-PADRAO-NAO-ENCONTRADO TO WRK-MSGERRO
                     NOT INVALID KEY
-                    MOVE 'FILME ENCONTRADO.ENTER SAIR' TO WRK-MSGERRO
+                    MOVE MSG-PADRAO-ENCONTRADO TO WRK-MSGERRO
                     DISPLAY SS-DADOS
-               END-READ.
-           PERFORM 9999-MOSTRAR-ERRO.
+               END-READ
+               PERFORM 9999-MOSTRAR-ERRO
+           END-IF.
+
+      *----BUSCA FILMES PELA CHAVE ALTERNATIVA (TITULO)----------
+       6100-BUSCAR-POR-TITULO.
+           MOVE 0 TO WRK-QTDACHADOS.
+           MOVE WRK-TITULO-BUSCA TO TITULO.
+           START FILMES KEY IS EQUAL TITULO
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ FILMES NEXT RECORD
+                   PERFORM UNTIL FILMES-STATUS EQUAL 10
+                            OR TITULO NOT EQUAL WRK-TITULO-BUSCA
+                            OR WRK-QTDACHADOS EQUAL 10
+                       ADD 1 TO WRK-QTDACHADOS
+                       MOVE CODFILME
+                            TO WRK-LISTA-CODFILME(WRK-QTDACHADOS)
+                       MOVE TITULO
+                            TO WRK-LISTA-TITULO(WRK-QTDACHADOS)
+                       READ FILMES NEXT RECORD
+                   END-PERFORM
+           END-START.
+
+      *----MOSTRA O PICK-LIST E DEIXA O OPERADOR ESCOLHER--------
+       6200-SELECIONAR-DA-LISTA.
+           DISPLAY 'FILMES ENCONTRADOS:' LINE 09 COLUMN 10.
+           PERFORM 6210-EXIBIR-ITEM-LISTA
+               VARYING WRK-INDICE-LISTA FROM 1 BY 1
+               UNTIL WRK-INDICE-LISTA GREATER WRK-QTDACHADOS.
+           DISPLAY 'ESCOLHA O NUMERO E TECLE ENTER:' LINE 21 COLUMN 10.
+           ACCEPT WRK-OPCLIST LINE 21 COLUMN 45.
+           IF WRK-OPCLIST GREATER 0 AND
+              WRK-OPCLIST NOT GREATER WRK-QTDACHADOS
+               MOVE WRK-LISTA-CODFILME(WRK-OPCLIST) TO CODFILME
+           ELSE
+               MOVE 'OPCAO INVALIDA. ENTER' TO WRK-MSGERRO
+               PERFORM 9999-MOSTRAR-ERRO
+               MOVE 'N' TO WRK-CONTINUA-BUSCA
+           END-IF.
+
+       6210-EXIBIR-ITEM-LISTA.
+           ADD 10 TO WRK-INDICE-LISTA GIVING WRK-LINHA-LISTA.
+           DISPLAY WRK-INDICE-LISTA ' - '
+                   WRK-LISTA-TITULO(WRK-INDICE-LISTA) ' - '
+                   WRK-LISTA-CODFILME(WRK-INDICE-LISTA)
+                   LINE WRK-LINHA-LISTA COLUMN 10.
 
       * -----ROTINA PARA ALTERAR OS DADOS DE UM FILME----------
        7000-ALTERACAO.
@@ -278,6 +512,11 @@
                    ACCEPT WRK-TECLA LINE 16 COL 50
 
                    IF WRK-TECLA = 'S' OR WRK-TECLA = 's'
+                       IF WRK-DURACAO < 1 OR WRK-DURACAO > 600
+                          OR WRK-NOTA > 10
+                           MOVE 'DURACAO(1-600) OU NOTA(0-10) INVALIDA'
+                                TO WRK-MSGERRO
+                       ELSE
                        MOVE WRK-TITULO        TO TITULO
                        MOVE WRK-GENERO        TO GENERO
                        MOVE WRK-DURACAO       TO DURACAO
@@ -291,6 +530,7 @@
                            MOVE 'REGISTRO ALTERADO. ENTER'
                                 TO WRK-MSGERRO
                        END-REWRITE
+                       END-IF
                        PERFORM 9999-MOSTRAR-ERRO
                    ELSE
                        MOVE 'REGISTRO NAO ALTERADO. ENTER'
@@ -332,6 +572,126 @@
                    END-IF
            END-READ.
 
+      * -----ROTINA PARA REGISTRAR O EMPRESTIMO DE UM FILME--------
+       8500-EMPRESTAR.
+           MOVE 'MODULO - EMPRESTIMO' TO WRK-MODULO.
+           MOVE SPACES TO WRK-MSGERRO.
+           DISPLAY TELA.
+           DISPLAY 'CODIGO DO FILME: ' LINE 05 COL 10.
+           ACCEPT CHAVE LINE 05 COL 30.
+           READ FILMES
+               INVALID KEY
+                   MOVE 'FILME NAO ENCONTRADO. ENTER' TO WRK-MSGERRO
+                   PERFORM 9999-MOSTRAR-ERRO
+               NOT INVALID KEY
+                   MOVE CODFILME TO EMP-CODFILME
+                   DISPLAY 'NUMERO DO CLIENTE: ' LINE 07 COL 10
+                   ACCEPT EMP-CLIENTE LINE 07 COL 32
+                   MOVE EMP-CLIENTE TO CLIENTES-CHAVE
+                   READ CLIENTES
+                       INVALID KEY
+                           MOVE 'CLIENTE NAO CADASTRADO. ENTER'
+                                 TO WRK-MSGERRO
+                       NOT INVALID KEY
+                       PERFORM 8505-VERIFICAR-DISPONIBILIDADE
+                       IF WRK-FILME-EMPRESTADO
+                           MOVE 'FILME JA EMPRESTADO. ENTER'
+                                TO WRK-MSGERRO
+                       ELSE
+                           READ EMPRESTIMOS
+                               INVALID KEY
+                                   PERFORM 8510-GRAVAR-EMPRESTIMO
+                               NOT INVALID KEY
+                                   PERFORM 8520-REGRAVAR-EMPRESTIMO
+                           END-READ
+                       END-IF
+                   END-READ
+                   PERFORM 9999-MOSTRAR-ERRO
+           END-READ.
+
+      * -----VERIFICA SE O FILME JA ESTA EMPRESTADO A QUALQUER---------
+      * -----CLIENTE, NAO SO AO CLIENTE INFORMADO NESTA OPERACAO-------
+       8505-VERIFICAR-DISPONIBILIDADE.
+           MOVE 'S' TO WRK-SW-DISPONIVEL.
+           MOVE EMP-CLIENTE TO WRK-CLIENTE-BUSCA.
+           START EMPRESTIMOS KEY IS EQUAL TO EMP-CODFILME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE EMP-CODFILME TO WRK-CODFILME-BUSCA
+                   READ EMPRESTIMOS NEXT
+                   PERFORM UNTIL EMPRESTIMOS-STATUS EQUAL 10
+                           OR EMP-CODFILME NOT EQUAL WRK-CODFILME-BUSCA
+                       IF EMP-ABERTO
+                           MOVE 'N' TO WRK-SW-DISPONIVEL
+                       END-IF
+                       READ EMPRESTIMOS NEXT
+                   END-PERFORM
+           END-START.
+           MOVE WRK-CODFILME-BUSCA TO EMP-CODFILME.
+           MOVE WRK-CLIENTE-BUSCA TO EMP-CLIENTE.
+
+       8510-GRAVAR-EMPRESTIMO.
+           ACCEPT EMP-DATA-EMPRESTIMO FROM DATE YYYYMMDD.
+           COMPUTE EMP-DATA-PREVISTA = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(EMP-DATA-EMPRESTIMO)
+               + WRK-PRAZO-DIAS-EMPRESTIMO).
+           MOVE ZEROS TO EMP-DATA-DEVOLUCAO.
+           MOVE 'A' TO EMP-STATUS.
+           WRITE EMP-REG
+               INVALID KEY
+                   MOVE 'ERRO AO REGISTRAR EMPRESTIMO. ENTER'
+                         TO WRK-MSGERRO
+               NOT INVALID KEY
+                   MOVE 'FILME EMPRESTADO. ENTER' TO WRK-MSGERRO
+           END-WRITE.
+
+       8520-REGRAVAR-EMPRESTIMO.
+           ACCEPT EMP-DATA-EMPRESTIMO FROM DATE YYYYMMDD.
+           COMPUTE EMP-DATA-PREVISTA = FUNCTION DATE-OF-INTEGER(
+               FUNCTION INTEGER-OF-DATE(EMP-DATA-EMPRESTIMO)
+               + WRK-PRAZO-DIAS-EMPRESTIMO).
+           MOVE ZEROS TO EMP-DATA-DEVOLUCAO.
+           MOVE 'A' TO EMP-STATUS.
+           REWRITE EMP-REG
+               INVALID KEY
+                   MOVE 'ERRO AO REGISTRAR EMPRESTIMO. ENTER'
+                         TO WRK-MSGERRO
+               NOT INVALID KEY
+                   MOVE 'FILME EMPRESTADO. ENTER' TO WRK-MSGERRO
+           END-REWRITE.
+
+      * -----ROTINA PARA REGISTRAR A DEVOLUCAO DE UM FILME--------
+       8600-DEVOLVER.
+           MOVE 'MODULO - DEVOLUCAO' TO WRK-MODULO.
+           MOVE SPACES TO WRK-MSGERRO.
+           DISPLAY TELA.
+           DISPLAY 'CODIGO DO FILME: ' LINE 05 COL 10.
+           ACCEPT EMP-CODFILME LINE 05 COL 30.
+           DISPLAY 'NUMERO DO CLIENTE: ' LINE 07 COL 10.
+           ACCEPT EMP-CLIENTE LINE 07 COL 32.
+           READ EMPRESTIMOS
+               INVALID KEY
+                   MOVE 'EMPRESTIMO NAO ENCONTRADO. ENTER'
+                         TO WRK-MSGERRO
+               NOT INVALID KEY
+                   IF EMP-DEVOLVIDO
+                       MOVE 'FILME JA DEVOLVIDO. ENTER' TO WRK-MSGERRO
+                   ELSE
+                       ACCEPT EMP-DATA-DEVOLUCAO FROM DATE YYYYMMDD
+                       MOVE 'D' TO EMP-STATUS
+                       REWRITE EMP-REG
+                           INVALID KEY
+                               MOVE 'ERRO AO REGISTRAR DEVOLUCAO. ENTER'
+                                     TO WRK-MSGERRO
+                           NOT INVALID KEY
+                               MOVE 'DEVOLUCAO REGISTRADA. ENTER'
+                                     TO WRK-MSGERRO
+                       END-REWRITE
+                   END-IF
+           END-READ.
+           PERFORM 9999-MOSTRAR-ERRO.
+
       * -----ROTINA PARA GERAR RELATORIO EM TELA----------------
        9000-RELACAOTELA.
            MOVE 'MODULO - RELATORIO TELA' TO WRK-MODULO.
@@ -396,18 +756,51 @@
            MOVE 'FIM DO RELATORIO.ENTER SAIR' TO WRK-MSGERRO.
            PERFORM 9999-MOSTRAR-ERRO.
 
+      *----COPIA O FILMES.DAT INTEIRO PARA FILMES.BAK ANTES DO JOB----
+       9050-BACKUP-FILMES.
+           MOVE ZEROS TO CODFILME.
+           ACCEPT WRK-FILMESBKP-CARIMBO(1:8)  FROM DATE YYYYMMDD.
+           ACCEPT WRK-FILMESBKP-CARIMBO(9:6)  FROM TIME.
+           MOVE SPACES TO WRK-FILMESBKP-NOME.
+           STRING
+               'DADOS\FILMES'         DELIMITED BY SIZE
+               WRK-FILMESBKP-CARIMBO  DELIMITED BY SIZE
+               '.BAK'                 DELIMITED BY SIZE
+               INTO WRK-FILMESBKP-NOME
+           END-STRING.
+           OPEN OUTPUT FILMESBKP.
+           START FILMES KEY >= CODFILME
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ FILMES NEXT
+                   PERFORM UNTIL FILMES-STATUS = 10
+                       MOVE FILMES-REG TO FILMESBKP-REG
+                       WRITE FILMESBKP-REG
+                       READ FILMES NEXT
+                   END-PERFORM
+           END-START.
+           CLOSE FILMESBKP.
+
       * -----ROTINA PARA GERAR RELATORIO EM DISCO----------------
+      * -----(RETOMA DE ONDE PAROU SE HOUVER CHECKPOINT)---------
        9100-RELACAODISCO.
            MOVE 'MODULO - RELACAO EM DISCO' TO WRK-MODULO.
            DISPLAY TELA.
-           MOVE ZEROS TO CODFILME WRK-QTREGISTROS.
+           PERFORM 9050-BACKUP-FILMES.
+           PERFORM 9105-RETOMAR-CHECKPOINT.
 
            START FILMES KEY >= CODFILME
            INVALID KEY
            MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
            PERFORM 9999-MOSTRAR-ERRO
                NOT INVALID KEY
-               OPEN OUTPUT RELATO
+               IF WRK-RETOMANDO EQUAL 'S'
+                   OPEN EXTEND RELATO
+               ELSE
+                   OPEN OUTPUT RELATO
+               END-IF
+               READ FILMES NEXT
                PERFORM UNTIL FILMES-STATUS = 10
                 ADD 1 TO WRK-QTREGISTROS
                 MOVE SPACES TO RELATO-DADOS
@@ -426,6 +819,7 @@
                     NOTA DELIMITED BY SIZE
                 INTO RELATO-DADOS
                 WRITE RELATO-REG
+                PERFORM 9110-GRAVAR-CHECKPOINT
                 READ FILMES NEXT
             END-PERFORM
             MOVE SPACES TO RELATO-DADOS
@@ -435,11 +829,210 @@
             INTO RELATO-DADOS
             WRITE RELATO-REG
             CLOSE RELATO
+            PERFORM 9120-LIMPAR-CHECKPOINT
             MOVE 'REGISTROS GRAVADOS:     ' TO WRK-MSGERRO
             MOVE WRK-QTREGISTROS TO WRK-MSGERRO(25:5)
             PERFORM 9999-MOSTRAR-ERRO
            END-START.
 
+      *----CARREGA O PONTO DE PARTIDA DE UM CHECKPOINT ANTERIOR----
+       9105-RETOMAR-CHECKPOINT.
+           MOVE 1 TO CKP-CHAVE.
+           MOVE ZEROS TO CODFILME.
+           MOVE 0 TO WRK-QTREGISTROS.
+           MOVE 'N' TO WRK-RETOMANDO.
+           READ CHECKPOINT
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO CKP-ULTIMO-CODFILME
+                   MOVE CKP-ULTIMO-CODFILME TO CODFILME
+                   MOVE CKP-QTREGISTROS     TO WRK-QTREGISTROS
+                   MOVE 'S' TO WRK-RETOMANDO
+           END-READ.
+
+      *----GRAVA O PROGRESSO DO RELATORIO EM DISCO------------------
+       9110-GRAVAR-CHECKPOINT.
+           MOVE 1 TO CKP-CHAVE.
+           MOVE CODFILME       TO CKP-ULTIMO-CODFILME.
+           MOVE WRK-QTREGISTROS TO CKP-QTREGISTROS.
+           IF WRK-RETOMANDO EQUAL 'S'
+               REWRITE CKP-REG
+           ELSE
+               WRITE CKP-REG
+               MOVE 'S' TO WRK-RETOMANDO
+           END-IF.
+
+      *----APAGA O CHECKPOINT AO TERMINAR O RELATORIO COM SUCESSO---
+       9120-LIMPAR-CHECKPOINT.
+           MOVE 1 TO CKP-CHAVE.
+           DELETE CHECKPOINT
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+           MOVE 'N' TO WRK-RETOMANDO.
+
+      * -----ROTINA PARA GERAR ESTATISTICA POR GENERO------------
+       9200-ESTATISTICAGENERO.
+           MOVE 'MODULO - ESTATIST. GENERO' TO WRK-MODULO.
+           MOVE 0 TO WRK-QTDGENEROS.
+           MOVE ZEROS TO CODFILME WRK-QTREGISTROS.
+           DISPLAY TELA.
+           DISPLAY 'ESTATISTICA DE FILMES POR GENERO' LINE 05 COLUMN 10.
+
+           START FILMES KEY >= CODFILME
+               INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+                   PERFORM 9999-MOSTRAR-ERRO
+               NOT INVALID KEY
+                   READ FILMES NEXT
+                   PERFORM UNTIL FILMES-STATUS = 10
+                       ADD 1 TO WRK-QTREGISTROS
+                       PERFORM 9210-ACUMULAR-GENERO
+                       READ FILMES NEXT
+                   END-PERFORM
+           END-START.
+
+           PERFORM 9220-EXIBIR-GENERO
+               VARYING WRK-INDICE-GENERO FROM 1 BY 1
+               UNTIL WRK-INDICE-GENERO GREATER WRK-QTDGENEROS.
+
+           MOVE 'FIM DA ESTATISTICA. ENTER SAIR' TO WRK-MSGERRO.
+           PERFORM 9999-MOSTRAR-ERRO.
+
+      *----SOMA UM FILME NA CONTAGEM DO SEU GENERO---------------
+       9210-ACUMULAR-GENERO.
+           MOVE 'N' TO WRK-ACHOU-GENERO.
+           PERFORM VARYING WRK-INDICE-GENERO FROM 1 BY 1
+                   UNTIL WRK-INDICE-GENERO GREATER WRK-QTDGENEROS
+               IF WRK-GEN-NOME(WRK-INDICE-GENERO) EQUAL GENERO
+                   ADD 1 TO WRK-GEN-QTDE(WRK-INDICE-GENERO)
+                   ADD NOTA TO WRK-GEN-SOMA-NOTA(WRK-INDICE-GENERO)
+                   MOVE 'S' TO WRK-ACHOU-GENERO
+               END-IF
+           END-PERFORM.
+           IF WRK-ACHOU-GENERO EQUAL 'N' AND WRK-QTDGENEROS LESS 20
+               ADD 1 TO WRK-QTDGENEROS
+               MOVE GENERO TO WRK-GEN-NOME(WRK-QTDGENEROS)
+               MOVE 1    TO WRK-GEN-QTDE(WRK-QTDGENEROS)
+               MOVE NOTA TO WRK-GEN-SOMA-NOTA(WRK-QTDGENEROS)
+           END-IF.
+
+      *----EXIBE A CONTAGEM E A NOTA MEDIA DE UM GENERO NA TELA--------
+       9220-EXIBIR-GENERO.
+           COMPUTE WRK-GEN-MEDIA-NOTA(WRK-INDICE-GENERO) =
+               WRK-GEN-SOMA-NOTA(WRK-INDICE-GENERO) /
+               WRK-GEN-QTDE(WRK-INDICE-GENERO).
+           MOVE SPACES TO WRK-SEQUENCIA.
+           STRING
+               WRK-GEN-NOME(WRK-INDICE-GENERO) DELIMITED BY SIZE
+               ' - '                           DELIMITED BY SIZE
+               WRK-GEN-QTDE(WRK-INDICE-GENERO) DELIMITED BY SIZE
+               ' FILME(S) - NOTA MEDIA: '      DELIMITED BY SIZE
+               WRK-GEN-MEDIA-NOTA(WRK-INDICE-GENERO) DELIMITED BY SIZE
+           INTO WRK-SEQUENCIA.
+           ADD 6 TO WRK-INDICE-GENERO GIVING WRK-CONTALINHA.
+           DISPLAY WRK-SEQUENCIA LINE WRK-CONTALINHA COLUMN 10.
+
+      * -----ROTINA PARA EXPORTAR O CATALOGO EM FORMATO CSV------
+       9300-EXPORTARCSV.
+           MOVE 'MODULO - EXPORTAR CSV' TO WRK-MODULO.
+           MOVE ZEROS TO CODFILME WRK-QTREGISTROS.
+           DISPLAY TELA.
+           PERFORM 9050-BACKUP-FILMES.
+           OPEN OUTPUT CSVOUT.
+           MOVE 'CODFILME,TITULO,GENERO,DURACAO,DISTRIBUIDORA,NOTA'
+                TO CSVOUT-REG.
+           WRITE CSVOUT-REG.
+           START FILMES KEY >= CODFILME
+               INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSGERRO
+                   PERFORM 9999-MOSTRAR-ERRO
+               NOT INVALID KEY
+                   READ FILMES NEXT
+                   PERFORM UNTIL FILMES-STATUS = 10
+                       ADD 1 TO WRK-QTREGISTROS
+                       PERFORM 9310-GRAVAR-LINHA-CSV
+                       READ FILMES NEXT
+                   END-PERFORM
+           END-START.
+           CLOSE CSVOUT.
+           MOVE 'CSV GERADO. REGISTROS:      ' TO WRK-MSGERRO.
+           MOVE WRK-QTREGISTROS TO WRK-MSGERRO(23:5).
+           PERFORM 9999-MOSTRAR-ERRO.
+
+      *----MONTA E GRAVA UMA LINHA DO ARQUIVO CSV------------------
+       9310-GRAVAR-LINHA-CSV.
+           MOVE SPACES TO WRK-CSVLINHA.
+           MOVE TITULO TO WRK-TITULO-CSV.
+           INSPECT WRK-TITULO-CSV REPLACING ALL ',' BY ';'.
+           MOVE DISTRIBUIDORA TO WRK-DISTRIBUIDORA-CSV.
+           INSPECT WRK-DISTRIBUIDORA-CSV REPLACING ALL ',' BY ';'.
+           STRING
+               CODFILME            DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WRK-TITULO-CSV      DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               GENERO              DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               DURACAO             DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               WRK-DISTRIBUIDORA-CSV DELIMITED BY SIZE
+               ','                 DELIMITED BY SIZE
+               NOTA                DELIMITED BY SIZE
+           INTO WRK-CSVLINHA.
+           MOVE WRK-CSVLINHA TO CSVOUT-REG.
+           WRITE CSVOUT-REG.
+
+      *----ROTINA PARA LISTAR OS EMPRESTIMOS EM ABERTO CUJA DATA-------
+      *----PREVISTA DE DEVOLUCAO JA PASSOU-----------------------------
+       9400-LISTAR-ATRASADOS.
+           MOVE 'MODULO - EMPRESTIMOS ATRASADOS' TO WRK-MODULO.
+           MOVE ZEROS TO EMP-CHAVE WRK-QTDATRASADOS.
+           MOVE 3 TO WRK-CONTALINHA.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           DISPLAY TELA.
+           DISPLAY 'EMPRESTIMOS ATRASADOS' LINE 05 COLUMN 10.
+
+           START EMPRESTIMOS KEY >= EMP-CHAVE
+               INVALID KEY
+                   MOVE 'NENHUM EMPRESTIMO CADASTRADO' TO WRK-MSGERRO
+                   PERFORM 9999-MOSTRAR-ERRO
+               NOT INVALID KEY
+                   READ EMPRESTIMOS NEXT
+                   PERFORM UNTIL EMPRESTIMOS-STATUS = 10
+                       IF EMP-ABERTO AND
+                          EMP-DATA-PREVISTA LESS WRK-HOJE
+                           PERFORM 9410-EXIBIR-ATRASADO
+                       END-IF
+                       READ EMPRESTIMOS NEXT
+                   END-PERFORM
+           END-START.
+
+           MOVE SPACES TO WRK-SEQUENCIA.
+           STRING
+               'TOTAL DE EMPRESTIMOS ATRASADOS: ' DELIMITED BY SIZE
+               WRK-QTDATRASADOS                   DELIMITED BY SIZE
+               INTO WRK-SEQUENCIA.
+           DISPLAY WRK-SEQUENCIA LINE WRK-CONTALINHA COLUMN 01.
+           MOVE 'FIM DA LISTA. ENTER SAIR' TO WRK-MSGERRO.
+           PERFORM 9999-MOSTRAR-ERRO.
+
+      *----EXIBE UMA LINHA DE EMPRESTIMO ATRASADO----------------------
+       9410-EXIBIR-ATRASADO.
+           ADD 1 TO WRK-QTDATRASADOS.
+           MOVE SPACES TO WRK-SEQUENCIA.
+           STRING
+               'FILME: '           DELIMITED BY SIZE
+               EMP-CODFILME        DELIMITED BY SIZE
+               ' / CLIENTE: '      DELIMITED BY SIZE
+               EMP-CLIENTE         DELIMITED BY SIZE
+               ' / PREVISTA: '     DELIMITED BY SIZE
+               EMP-DATA-PREVISTA   DELIMITED BY SIZE
+               INTO WRK-SEQUENCIA.
+           DISPLAY WRK-SEQUENCIA LINE WRK-CONTALINHA COLUMN 01.
+           ADD 1 TO WRK-CONTALINHA.
+
       *-----ROTINA PARA MOSTRAR OS ERROS---------------------
        9999-MOSTRAR-ERRO.
            DISPLAY MOSTRA-ERRO.
