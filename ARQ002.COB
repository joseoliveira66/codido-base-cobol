@@ -11,44 +11,104 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
          SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
          FILE STATUS IS FS-CLIENTES.
 
        DATA                       DIVISION.
        FILE                       SECTION.
        FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY "CLIENTREG".
 
        WORKING-STORAGE            SECTION.
        77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
 
+      *---------------TABELA DE MENSAGENS DE FILE STATUS---------
+       01 WRK-TABELA-STATUS OCCURS 15 TIMES.
+           05 ST-CODIGO       PIC 9(02).
+           05 ST-MENSAGEM     PIC X(30).
+
+       77 WRK-QTD-STATUS      PIC 9(02) VALUE 15.
+       77 WRK-INDICE-STATUS   PIC 9(02) VALUE ZEROS.
+       77 WRK-ACHOU-STATUS    PIC X(01) VALUE 'N'.
+
        PROCEDURE                  DIVISION.
        0000-PRINCIPAL             SECTION.
+           PERFORM 0150-MONTAR-TABELA-STATUS.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
            STOP RUN.
 
+      *----MONTA A TABELA DE MENSAGENS POR CODIGO DE FILE STATUS----
+       0150-MONTAR-TABELA-STATUS SECTION.
+           MOVE 00 TO ST-CODIGO(01).
+           MOVE "OPERACAO REALIZADA COM SUCESSO" TO ST-MENSAGEM(01).
+           MOVE 10 TO ST-CODIGO(02).
+           MOVE "FIM DE ARQUIVO / ARQUIVO VAZIO" TO ST-MENSAGEM(02).
+           MOVE 21 TO ST-CODIGO(03).
+           MOVE "ERRO DE SEQUENCIA NA CHAVE"     TO ST-MENSAGEM(03).
+           MOVE 22 TO ST-CODIGO(04).
+           MOVE "CHAVE DUPLICADA"                TO ST-MENSAGEM(04).
+           MOVE 23 TO ST-CODIGO(05).
+           MOVE "REGISTRO NAO ENCONTRADO"        TO ST-MENSAGEM(05).
+           MOVE 24 TO ST-CODIGO(06).
+           MOVE "LIMITE DO ARQUIVO EXCEDIDO"     TO ST-MENSAGEM(06).
+           MOVE 30 TO ST-CODIGO(07).
+           MOVE "ERRO PERMANENTE DE E/S"         TO ST-MENSAGEM(07).
+           MOVE 35 TO ST-CODIGO(08).
+           MOVE "ARQUIVO NAO ENCONTRADO"         TO ST-MENSAGEM(08).
+           MOVE 37 TO ST-CODIGO(09).
+           MOVE "MODO DE ABERTURA INCOMPATIVEL"  TO ST-MENSAGEM(09).
+           MOVE 41 TO ST-CODIGO(10).
+           MOVE "ARQUIVO JA ESTA ABERTO"         TO ST-MENSAGEM(10).
+           MOVE 42 TO ST-CODIGO(11).
+           MOVE "ARQUIVO NAO ESTA ABERTO"        TO ST-MENSAGEM(11).
+           MOVE 46 TO ST-CODIGO(12).
+           MOVE "NAO HA PROXIMO REGISTRO VALIDO" TO ST-MENSAGEM(12).
+           MOVE 91 TO ST-CODIGO(13).
+           MOVE "ARQUIVO INDISPONIVEL"           TO ST-MENSAGEM(13).
+           MOVE 92 TO ST-CODIGO(14).
+           MOVE "ERRO LOGICO NA OPERACAO"        TO ST-MENSAGEM(14).
+           MOVE 99 TO ST-CODIGO(15).
+           MOVE "CONDICAO DE CHAVE INVALIDA"     TO ST-MENSAGEM(15).
+
+      *----TRADUZ O FILE STATUS ATUAL PARA UMA MENSAGEM------------
+       0160-TRADUZIR-STATUS       SECTION.
+           MOVE 'N' TO WRK-ACHOU-STATUS.
+           MOVE SPACES TO WRK-MSG-ERRO.
+           PERFORM VARYING WRK-INDICE-STATUS FROM 1 BY 1
+                   UNTIL WRK-INDICE-STATUS GREATER WRK-QTD-STATUS
+               IF ST-CODIGO(WRK-INDICE-STATUS) EQUAL FS-CLIENTES
+                   MOVE ST-MENSAGEM(WRK-INDICE-STATUS) TO WRK-MSG-ERRO
+                   MOVE 'S' TO WRK-ACHOU-STATUS
+               END-IF
+           END-PERFORM.
+           IF WRK-ACHOU-STATUS EQUAL 'N'
+               STRING "FILE STATUS NAO MAPEADO: " DELIMITED BY SIZE
+                       FS-CLIENTES                 DELIMITED BY SIZE
+                       INTO WRK-MSG-ERRO
+           END-IF.
+
        0100-INICIALIZAR           SECTION.
            OPEN INPUT CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-               MOVE "O ARQUIVO NAO PODE SER ABERTO" TO WRK-MSG-ERRO
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               PERFORM 0160-TRADUZIR-STATUS
                PERFORM 9000-TRATA-ERRO
            END-IF.
 
        0200-PROCESSAR             SECTION.
-           READ CLIENTES.
-           DISPLAY FS-CLIENTES.
+           READ CLIENTES NEXT RECORD.
+           PERFORM 0160-TRADUZIR-STATUS.
 
-           IF FS-CLIENTES EQUAL 10
-               DISPLAY "ARQUIVO VAZIO"
+           IF FS-CLIENTES NOT EQUAL ZEROS
+               DISPLAY WRK-MSG-ERRO
            ELSE
-               DISPLAY "ID........" REG-ID
-               DISPLAY "NOME......" REG-NOME
-               DISPLAY "TELEFONE.." REG-TELEFONE
+               DISPLAY "ID........" CLIENTES-FONE
+               DISPLAY "NOME......" CLIENTES-NOME
+               DISPLAY "EMAIL....." CLIENTES-EMAIL
            END-IF.
 
        0300-FINALIZAR             SECTION.
