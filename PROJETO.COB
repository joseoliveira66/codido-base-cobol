@@ -14,37 +14,56 @@
                RECORD KEY IS CLIENTES-CHAVE.
 
 
-               SELECT RELATO ASSIGN TO 'DADOS\CLIENTES.DAT'
+               SELECT RELATO ASSIGN TO 'DADOS\RELAPROJ.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATO-STATUS.
+
+               SELECT CONTROLE ASSIGN TO 'DADOS\CONTROLE.DAT'
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS RELATO-STATUS
-               RECORD KEY IS RELATO-DADOS.
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS CONTROLE-STATUS
+               RECORD KEY IS CONTROLE-CHAVE.
+
+               SELECT AUDITORIA ASSIGN TO 'DADOS\EXCLUSAO.LOG'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
 
        DATA DIVISION.
        FILE                               SECTION.
        FD CLIENTES.
-
-       01 CLIENTES-REG.
-           05 CLIENTES-CHAVE.
-               10 CLIENTES-FONE   PIC 9(09) BLANK WHEN ZEROS.
-           05 CLIENTES-NOME       PIC X(40).
-           05 CLIENTES-EMAIL      PIC X(50).
-           05 FILLER              PIC X(20).
+           COPY "CLIENTREG".
 
        FD RELATO.
        01 RELATO-REG.
            05 RELATO-DADOS  PIC X(99).
 
+       FD CONTROLE.
+       01 CONTROLE-REG.
+           05 CONTROLE-CHAVE   PIC 9(01).
+           05 CONTROLE-ULTIMO  PIC 9(09).
+
+      *----REGISTRO DE AUDITORIA DE QUEM CONFIRMOU UMA EXCLUSAO----
+       FD AUDITORIA.
+       01 AUDITORIA-REG.
+           05 AUD-DATA      PIC 9(08).
+           05 AUD-HORA      PIC 9(08).
+           05 AUD-OPERADOR  PIC X(10).
+           05 AUD-CHAVE     PIC 9(09).
+      *----AUD-CHAVE GUARDA CLIENTES-FONE (A CHAVE DO CLIENTE)------
 
        WORKING-STORAGE                    SECTION.
       *-------------- VARIAVEIS DE CONTROLE/APOIO
        01 WRK-OPCAO                     PIC X.
        01 WRK-TECLA                     PIC X.
        01 WRK-MSGERRO                   PIC X(30).
+       COPY "MSGPADRAO".
        01 WRK-LINHA                     PIC 9(02).
       *-------------- VARIAVEIS DE STATUS
        01 CLIENTES-STATUS              PIC 9(02).
        01 RELATO-STATUS                PIC 9(02).
+       01 CONTROLE-STATUS              PIC 9(02).
+       01 AUDITORIA-STATUS             PIC 9(02).
+       01 WRK-OPERADOR                 PIC X(10).
 
 
       *-------------- VARIAVEIS DE TELA
@@ -82,7 +101,7 @@
                   BLANK WHEN ZEROS.
            05 DADOS.
                10 LINE 11 COLUMN 10 VALUE "NOME....: ".
-               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-NOME.
+               10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
                10 LINE 12 COLUMN 10 VALUE "EMAIL...: ".
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
        01 MOSTRA-ERRO.
@@ -123,16 +142,38 @@
 
        0100-INCLUIR                                       SECTION.
            MOVE 'INCLUSAO ' TO  WRK-MODULO.
+           PERFORM 0110-PROXIMO-NUMERO.
             DISPLAY TELA.
-            ACCEPT TELA-REGISTRO.
+            DISPLAY CHAVE.
+            ACCEPT DADOS.
+            MOVE ZEROS TO CLIENTES-CPF.
              WRITE CLIENTES-REG
              INVALID KEY
                MOVE "CLIENTE JA EXISTE" TO WRK-MSGERRO
                DISPLAY MOSTRA-ERRO
                ACCEPT WRK-TECLA
+               PERFORM 0120-GRAVAR-PROXIMO-NUMERO
+             NOT INVALID KEY
+               PERFORM 0120-GRAVAR-PROXIMO-NUMERO
               END-WRITE.
             PERFORM 000-INICIO.
 
+       0110-PROXIMO-NUMERO                                 SECTION.
+           MOVE 1 TO CONTROLE-CHAVE.
+           READ CONTROLE
+               INVALID KEY
+                   MOVE 1 TO CONTROLE-ULTIMO
+               NOT INVALID KEY
+                   ADD 1 TO CONTROLE-ULTIMO
+           END-READ.
+           MOVE CONTROLE-ULTIMO TO CLIENTES-FONE.
+
+       0120-GRAVAR-PROXIMO-NUMERO                          SECTION.
+           REWRITE CONTROLE-REG
+               INVALID KEY
+                   WRITE CONTROLE-REG
+           END-REWRITE.
+
 
        0200-CONSULTAR                                     SECTION.
            MOVE 'CONSULTA ' TO  WRK-MODULO.
@@ -141,10 +182,10 @@
             ACCEPT CHAVE.
                READ CLIENTES
                INVALID KEY
-                       MOVE "CLIENTE N�O ENCONTRADO" TO WRK-MSGERRO
+                       MOVE MSG-PADRAO-NAO-ENCONTRADO TO WRK-MSGERRO
                NOT INVALID KEY
 
-                       MOVE 'CLIENTE ENCONTRADO    ' TO WRK-MSGERRO
+                       MOVE MSG-PADRAO-ENCONTRADO TO WRK-MSGERRO
                        DISPLAY DADOS
                END-READ
                        DISPLAY MOSTRA-ERRO.
@@ -185,7 +226,7 @@
             ACCEPT CHAVE.
                READ CLIENTES
                INVALID KEY
-                       MOVE "CLIENTE N�O ENCONTRADO" TO WRK-MSGERRO
+                       MOVE MSG-PADRAO-NAO-ENCONTRADO TO WRK-MSGERRO
                NOT INVALID KEY
 
                        MOVE 'ENCONTRADO - EXCLUI (S/N) ? '
@@ -194,10 +235,15 @@
                END-READ
                      ACCEPT MOSTRA-ERRO
                      IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 00
+                            MOVE SPACES TO WRK-OPERADOR
+                            DISPLAY 'OPERADOR:' LINE 23 COLUMN 10
+                            ACCEPT WRK-OPERADOR LINE 23 COLUMN 20
                             DELETE CLIENTES
                             INVALID KEY
                             MOVE 'NAO EXCLUIDO ' TO WRK-MSGERRO
                             ACCEPT MOSTRA-ERRO
+                            NOT INVALID KEY
+                            PERFORM 9300-GRAVAR-AUDITORIA-EXCLUSAO
                             END-DELETE.
 
             PERFORM 000-INICIO.
@@ -207,6 +253,7 @@
             MOVE 'RELATORIO ' TO  WRK-MODULO.
             MOVE 'APERTE ENTER PARA CONTINUAR ' TO WRK-MSGERRO
             DISPLAY TELA.
+             PERFORM 0510-GERAR-RELATO.
              OPEN INPUT RELATO.
                READ RELATO.
                  MOVE 2 TO WRK-LINHA
@@ -222,6 +269,31 @@
              CLOSE RELATO.
               PERFORM 000-INICIO.
 
+      *----GERA O RELAPROJ.TXT A PARTIR DO CADASTRO DE CLIENTES--------
+       0510-GERAR-RELATO                                      SECTION.
+            OPEN OUTPUT RELATO.
+            MOVE ZEROS TO CLIENTES-FONE.
+            START CLIENTES KEY >= CLIENTES-CHAVE
+                INVALID KEY
+                    CONTINUE
+                NOT INVALID KEY
+                    READ CLIENTES NEXT
+                    PERFORM UNTIL CLIENTES-STATUS EQUAL 10
+                        MOVE SPACES TO RELATO-REG
+                        STRING
+                            CLIENTES-FONE   DELIMITED BY SIZE
+                            ' '             DELIMITED BY SIZE
+                            CLIENTES-NOME   DELIMITED BY SIZE
+                            ' '             DELIMITED BY SIZE
+                            CLIENTES-EMAIL  DELIMITED BY SIZE
+                            INTO RELATO-REG
+                        END-STRING
+                        WRITE RELATO-REG
+                        READ CLIENTES NEXT
+                    END-PERFORM
+            END-START.
+            CLOSE RELATO.
+
        9000-ABRIR-ARQUIVOS                                    SECTION.
             OPEN I-O CLIENTES
             IF CLIENTES-STATUS = 35  THEN
@@ -229,7 +301,27 @@
                CLOSE CLIENTES
                OPEN I-O CLIENTES
             END-IF.
+            OPEN I-O CONTROLE
+            IF CONTROLE-STATUS = 35  THEN
+               OPEN OUTPUT CONTROLE
+               CLOSE CONTROLE
+               OPEN I-O CONTROLE
+            END-IF.
+            OPEN EXTEND AUDITORIA.
+            IF AUDITORIA-STATUS = 35  THEN
+               OPEN OUTPUT AUDITORIA
+            END-IF.
 
        9100-FECHAR-ARQUIVOS                                   SECTION.
             CLOSE RELATO.
             CLOSE CLIENTES.
+            CLOSE CONTROLE.
+            CLOSE AUDITORIA.
+
+      *----GRAVA QUEM CONFIRMOU A EXCLUSAO DE UM CLIENTE E QUANDO----
+       9300-GRAVAR-AUDITORIA-EXCLUSAO                         SECTION.
+            ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+            ACCEPT AUD-HORA FROM TIME.
+            MOVE WRK-OPERADOR    TO AUD-OPERADOR.
+            MOVE CLIENTES-CHAVE  TO AUD-CHAVE.
+            WRITE AUDITORIA-REG.
