@@ -12,36 +12,131 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT                   SECTION.
+       FILE-CONTROL.
+         SELECT SALDO ASSIGN TO "C:\COBOL\DADOS\SALDO.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS SALDO-CHAVE
+         FILE STATUS IS FS-SALDO.
+
+         SELECT SALDOLOG ASSIGN TO "C:\COBOL\DADOS\SALDOLOG.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-SALDOLOG.
+
        DATA                           DIVISION.
+       FILE                           SECTION.
+       FD SALDO.
+           COPY "SALDOREG".
+
+       FD SALDOLOG.
+       01 SALDOLOG-REG              PIC X(80).
+
        WORKING-STORAGE                SECTION.
-       77 WRK-SDINICIAL     PIC 9(04)  VALUE ZEROS.
+       77 WRK-SDINICIAL     PIC S9(04)  VALUE ZEROS.
        77 WRK-PAGAMENTO     PIC 9(04)  VALUE ZEROS.
        77 WRK-TOTPAGAMENTO  PIC 9(05)  VALUE ZEROS.
        77 WRK-SDFINAL       PIC S9(05)  VALUE ZEROS.
+       77 FS-SALDO           PIC 9(02) VALUE ZEROS.
+       77 FS-SALDOLOG         PIC 9(02) VALUE ZEROS.
+
+      *---------------LIMITE DE CHEQUE ESPECIAL------------------------
+       77 WRK-LIMITE-CHEQUE-ESPECIAL PIC S9(05) VALUE -500.
+       77 WRK-SD-PROJETADO           PIC S9(05) VALUE ZEROS.
+       77 WRK-PAGAMENTO-OK           PIC X(01) VALUE 'N'.
+
+      *---------------EXTRATO LINHA A LINHA------------------------
+       77 WRK-SEQ                    PIC 9(03)  VALUE ZEROS.
+       77 WRK-SALDO-CORRENTE         PIC S9(05) VALUE ZEROS.
+
+       LINKAGE                         SECTION.
+       01 LNK-STATUS             PIC 9(02).
 
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING LNK-STATUS.
        0001-PRINCIPAL                  SECTION.
            PERFORM 0100-INICIALIZAR
            PERFORM 0200-PROCESSAR UNTIL WRK-PAGAMENTO EQUAL 0
            PERFORM 0300-FINALIZAR
-           STOP RUN.
+           MOVE FS-SALDO TO LNK-STATUS.
+           GOBACK.
 
+      *----ABRE O ARQUIVO DE SALDO E RECUPERA O SALDO DA EXECUCAO------
+      *----ANTERIOR, SE HOUVER---------------------------------------
        0100-INICIALIZAR                SECTION.
-           DISPLAY "DIGITE SALDO INICIAL"
-             ACCEPT WRK-SDINICIAL.
+           OPEN I-O SALDO.
+           IF FS-SALDO EQUAL 35
+               OPEN OUTPUT SALDO
+               CLOSE SALDO
+               OPEN I-O SALDO
+           END-IF.
+
+           OPEN EXTEND SALDOLOG.
+           IF FS-SALDOLOG EQUAL 35
+               OPEN OUTPUT SALDOLOG
+           END-IF.
+
+           MOVE 1 TO SALDO-CHAVE.
+           READ SALDO
+               INVALID KEY
+                   DISPLAY "DIGITE SALDO INICIAL"
+                   ACCEPT WRK-SDINICIAL
+               NOT INVALID KEY
+                   MOVE SALDO-VALOR TO WRK-SDINICIAL
+                   DISPLAY "SALDO INICIAL (EXECUCAO ANTERIOR): "
+                           WRK-SDINICIAL
+           END-READ.
+
            DISPLAY "INFORME UM PAGAMENTO (0 PARA ENCERRAR):"
            ACCEPT WRK-PAGAMENTO.
 
        0200-PROCESSAR                   SECTION.
       *     PERFORM
 
+                   MOVE 'N' TO WRK-PAGAMENTO-OK
+                   PERFORM 0205-VALIDAR-LIMITE
+                       UNTIL WRK-PAGAMENTO-OK EQUAL 'S'
+
                    ADD WRK-PAGAMENTO TO WRK-TOTPAGAMENTO
+                   ADD 1 TO WRK-SEQ
+                   COMPUTE WRK-SALDO-CORRENTE =
+                       WRK-SDINICIAL - WRK-TOTPAGAMENTO
+                   PERFORM 0210-GRAVAR-LOG
 
       *     END-PERFORM.
                DISPLAY "INFORME UM PAGAMENTO (0 PARA ENCERRAR):"
                ACCEPT WRK-PAGAMENTO.
 
+      *----REJEITA UM PAGAMENTO QUE ESTOURARIA O LIMITE DE CHEQUE------
+      *----ESPECIAL, PEDINDO OUTRO VALOR IMEDIATAMENTE-----------------
+       0205-VALIDAR-LIMITE              SECTION.
+           IF WRK-PAGAMENTO EQUAL 0
+               MOVE 'S' TO WRK-PAGAMENTO-OK
+           ELSE
+               COMPUTE WRK-SD-PROJETADO =
+                   WRK-SDINICIAL - WRK-TOTPAGAMENTO - WRK-PAGAMENTO
+               IF WRK-SD-PROJETADO LESS WRK-LIMITE-CHEQUE-ESPECIAL
+                   DISPLAY "PAGAMENTO EXCEDE O LIMITE DE CHEQUE "
+                           "ESPECIAL. DIGITE OUTRO VALOR:"
+                   ACCEPT WRK-PAGAMENTO
+               ELSE
+                   MOVE 'S' TO WRK-PAGAMENTO-OK
+               END-IF
+           END-IF.
 
+      *----GRAVA A LINHA DO EXTRATO PARA CADA PAGAMENTO: SEQUENCIA,----
+      *----VALOR DO PAGAMENTO E SALDO CORRENTE APOS O LANCAMENTO-------
+       0210-GRAVAR-LOG                  SECTION.
+           MOVE SPACES TO SALDOLOG-REG.
+           STRING
+               'LANCAMENTO: '     DELIMITED BY SIZE
+               WRK-SEQ            DELIMITED BY SIZE
+               ' / PAGAMENTO: '   DELIMITED BY SIZE
+               WRK-PAGAMENTO      DELIMITED BY SIZE
+               ' / SALDO CORRENTE: ' DELIMITED BY SIZE
+               WRK-SALDO-CORRENTE DELIMITED BY SIZE
+               INTO SALDOLOG-REG
+           END-STRING.
+           WRITE SALDOLOG-REG.
 
        0300-FINALIZAR                   SECTION.
            COMPUTE WRK-SDFINAL = WRK-SDINICIAL - WRK-TOTPAGAMENTO.
@@ -49,4 +144,22 @@
            DISPLAY "TOTAL DE PAGAMENTOS: " WRK-TOTPAGAMENTO.
            DISPLAY "SALDO FINAL: " WRK-SDFINAL.
 
+           MOVE 1           TO SALDO-CHAVE.
+           MOVE WRK-SDFINAL TO SALDO-VALOR.
+           REWRITE SALDO-REG
+               INVALID KEY
+                   WRITE SALDO-REG
+           END-REWRITE.
+
+           MOVE SPACES TO SALDOLOG-REG.
+           STRING
+               'SALDO FINAL: ' DELIMITED BY SIZE
+               WRK-SDFINAL     DELIMITED BY SIZE
+               INTO SALDOLOG-REG
+           END-STRING.
+           WRITE SALDOLOG-REG.
+
+           CLOSE SALDO.
+           CLOSE SALDOLOG.
+
            DISPLAY "FIM DO PROGRAMA".
