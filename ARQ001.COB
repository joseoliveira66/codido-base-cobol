@@ -12,24 +12,28 @@
        FILE-CONTROL.
          SELECT CLIENTES ASSIGN TO
          "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
          FILE STATUS IS FS-CLIENTES.
 
        DATA                       DIVISION.
        FILE                       SECTION.
        FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY "CLIENTREG".
 
        WORKING-STORAGE            SECTION.
        77 FS-CLIENTES          PIC 9(02).
 
-       PROCEDURE                  DIVISION.
+       LINKAGE                    SECTION.
+       01 LNK-STATUS           PIC 9(02).
+
+       PROCEDURE                  DIVISION USING LNK-STATUS.
        0000-PRINCIPAL             SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+           MOVE FS-CLIENTES TO LNK-STATUS.
+           GOBACK.
 
        0100-INICIALIZAR           SECTION.
            OPEN INPUT CLIENTES.
