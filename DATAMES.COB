@@ -4,6 +4,12 @@
       *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
       *== OBJETIVO: CALL - DEVOLVE A DATA POR EXTENSO
       *== DATA: 24/02/2025
+      *== ALTERACOES:
+      *==   05/03/2025 JO - ACEITA LNK-DATA-ENTRADA COMO PARAMETRO DE
+      *==                   ENTRADA; SE VIER ZERADO, MANTEM O
+      *==                   COMPORTAMENTO ANTIGO (DATA DO SISTEMA)
+      *==   05/03/2025 JO - ACEITA LNK-LOCALE ('PT' OU 'EN') PARA
+      *==                   GERAR O CABECALHO POR EXTENSO EM INGLES
       *== OBSERVACOES: INFORMACOES RELEVANTES
       *========================================
        ENVIRONMENT                DIVISION.
@@ -23,29 +29,52 @@
            01 WRK-MESES.
               05 WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
 
+           01 WRK-MESES-EN.
+              05 WRK-MES-EXT-EN PIC X(09) OCCURS 12 TIMES.
+
        LINKAGE                         SECTION.
            01 LNK-AREA.
                05 LNK-DATA   PIC X(34).
 
-       PROCEDURE DIVISION USING LNK-AREA.
+           01 LNK-DATA-ENTRADA  PIC 9(08).
+           01 LNK-LOCALE         PIC X(02).
+
+       PROCEDURE DIVISION USING LNK-AREA, LNK-DATA-ENTRADA, LNK-LOCALE.
            0001-PRINCIPAL              SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            GOBACK.
 
+      *----SE O CHAMADOR INFORMOU UMA DATA (LNK-DATA-ENTRADA <> 0)-----
+      *----USA A DATA INFORMADA; SENAO USA A DATA DO SISTEMA-----------
        0100-INICIALIZAR                SECTION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           IF LNK-DATA-ENTRADA EQUAL ZEROS
+               ACCEPT WRK-DATA FROM DATE YYYYMMDD
+           ELSE
+               MOVE LNK-DATA-ENTRADA TO WRK-DATA
+           END-IF.
 
        0200-PROCESSAR                   SECTION.
-           PERFORM 0250-MONTAMES.
-
-           STRING 'SAO PAULO, '              DELIMITED SIZE
-                  WRK-DIA                    DELIMITED SIZE
-                  ' DE '                     DELIMITED SIZE
-                  WRK-MES-EXT(WRK-MES)       DELIMITED SIZE
-                  ' DE '                     DELIMITED SIZE
-                  WRK-ANO                    DELIMITED SIZE
-                  INTO LNK-DATA.
+           MOVE SPACES TO LNK-DATA.
+           IF LNK-LOCALE EQUAL 'EN'
+               PERFORM 0260-MONTAMES-EN
+               STRING 'SAO PAULO, '              DELIMITED SIZE
+                      WRK-MES-EXT-EN(WRK-MES)    DELIMITED SIZE
+                      ' '                        DELIMITED SIZE
+                      WRK-DIA                    DELIMITED SIZE
+                      ', '                       DELIMITED SIZE
+                      WRK-ANO                    DELIMITED SIZE
+                      INTO LNK-DATA
+           ELSE
+               PERFORM 0250-MONTAMES
+               STRING 'SAO PAULO, '              DELIMITED SIZE
+                      WRK-DIA                    DELIMITED SIZE
+                      ' DE '                     DELIMITED SIZE
+                      WRK-MES-EXT(WRK-MES)       DELIMITED SIZE
+                      ' DE '                     DELIMITED SIZE
+                      WRK-ANO                    DELIMITED SIZE
+                      INTO LNK-DATA
+           END-IF.
 
        0250-MONTAMES                 SECTION.
            MOVE "JANEIRO  " TO WRK-MES-EXT(1).
@@ -60,3 +89,18 @@
            MOVE "OUTUBRO  " TO WRK-MES-EXT(10).
            MOVE "NOVEMBRO " TO WRK-MES-EXT(11).
            MOVE "DEZEMBRO " TO WRK-MES-EXT(12).
+
+      *----NOMES DOS MESES EM INGLES, PARA O LOCALE 'EN'---------------
+       0260-MONTAMES-EN              SECTION.
+           MOVE "JANUARY  " TO WRK-MES-EXT-EN(1).
+           MOVE "FEBRUARY " TO WRK-MES-EXT-EN(2).
+           MOVE "MARCH    " TO WRK-MES-EXT-EN(3).
+           MOVE "APRIL    " TO WRK-MES-EXT-EN(4).
+           MOVE "MAY      " TO WRK-MES-EXT-EN(5).
+           MOVE "JUNE     " TO WRK-MES-EXT-EN(6).
+           MOVE "JULY     " TO WRK-MES-EXT-EN(7).
+           MOVE "AUGUST   " TO WRK-MES-EXT-EN(8).
+           MOVE "SEPTEMBER" TO WRK-MES-EXT-EN(9).
+           MOVE "OCTOBER  " TO WRK-MES-EXT-EN(10).
+           MOVE "NOVEMBER " TO WRK-MES-EXT-EN(11).
+           MOVE "DECEMBER " TO WRK-MES-EXT-EN(12).
