@@ -12,43 +12,92 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT FRETES ASSIGN TO "C:\COBOL\DADOS\FRETES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS FRETE-ESTADO
+         FILE STATUS IS FS-FRETES.
+
        DATA                       DIVISION.
+       FILE                       SECTION.
+       FD FRETES.
+           COPY "FRETEREG".
+
        WORKING-STORAGE            SECTION.
       *==========VARIAVEIS DE APOIO========
        77 WRK-PRODUTO  PIC X(30)     VALUE SPACES.
        77 WRK-VALOR    PIC 9(08)V99  VALUE ZEROS.
        77 WRK-FRETE    PIC 9(08)V99  VALUE ZEROS.
        77 WRK-ESTADO   PIC X(02)     VALUE SPACES.
+       77 WRK-PESO     PIC 9(05)V99  VALUE ZEROS.
+       77 WRK-ADICIONAL-PESO PIC 9(08)V99 VALUE ZEROS.
+       77 FS-FRETES    PIC 9(02)     VALUE ZEROS.
 
       *==========VARIAVEIS DE EDICAO========
        77 WRK-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
        77 WRK-FRETE-ED PIC ZZ.ZZZ.ZZ9,99.
 
        PROCEDURE                  DIVISION.
+       0001-PRINCIPAL             SECTION.
+           PERFORM 0100-RECEBE.
+           PERFORM 0150-PROCESSA.
+           PERFORM 0200-MOSTRA.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
        0100-RECEBE                SECTION.
+           OPEN INPUT FRETES.
+           IF FS-FRETES EQUAL 35
+               DISPLAY "CADASTRO DE FRETES AINDA NAO POSSUI REGISTROS"
+           END-IF.
            DISPLAY "PRODUTO"
              ACCEPT WRK-PRODUTO
            DISPLAY "VALOR"
              ACCEPT WRK-VALOR
            DISPLAY "ESTADO (SP/RJ/ES)"
-             ACCEPT WRK-ESTADO.
+             ACCEPT WRK-ESTADO
+           DISPLAY "PESO (KG)"
+             ACCEPT WRK-PESO.
 
+      *----BUSCA O PERCENTUAL DE FRETE DO ESTADO NA TABELA FRETES----
        0150-PROCESSA              SECTION.
-
-           IF WRK-ESTADO EQUAL "SP"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-           END-IF.
-           IF WRK-ESTADO EQUAL "RJ"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-           END-IF.
-           IF WRK-ESTADO EQUAL "ES"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,20
+           IF FS-FRETES EQUAL ZEROS
+               MOVE WRK-ESTADO TO FRETE-ESTADO
+               READ FRETES
+                   INVALID KEY
+                       MOVE ZEROS TO WRK-FRETE
+                   NOT INVALID KEY
+                       COMPUTE WRK-FRETE = WRK-VALOR * FRETE-PERCENTUAL
+               END-READ
+           ELSE
+               MOVE ZEROS TO WRK-FRETE
            END-IF.
 
+           PERFORM 0160-ADICIONAL-PESO.
+           ADD WRK-ADICIONAL-PESO TO WRK-FRETE.
+
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE
            MOVE WRK-FRETE TO WRK-FRETE-ED.
            MOVE WRK-VALOR TO WRK-VALOR-ED.
 
+      *----ADICIONAL DE FRETE POR FAIXA DE PESO, IGUAL AS FAIXAS------
+      *----COBRADAS PELA TRANSPORTADORA NA FATURA-----------------
+       0160-ADICIONAL-PESO        SECTION.
+           EVALUATE TRUE
+               WHEN WRK-FRETE EQUAL ZEROS
+                   MOVE ZEROS TO WRK-ADICIONAL-PESO
+               WHEN WRK-PESO GREATER 50
+                   COMPUTE WRK-ADICIONAL-PESO = WRK-FRETE * 0,20
+               WHEN WRK-PESO GREATER 20
+                   COMPUTE WRK-ADICIONAL-PESO = WRK-FRETE * 0,10
+               WHEN WRK-PESO GREATER 5
+                   COMPUTE WRK-ADICIONAL-PESO = WRK-FRETE * 0,05
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-ADICIONAL-PESO
+           END-EVALUATE.
+
        0200-MOSTRA                SECTION.
 
            DISPLAY "VALOR FINAL    R$.." WRK-VALOR-ED.
@@ -67,4 +116,4 @@
 
 
        0300-FINALIZAR             SECTION.
-                        STOP RUN.
+           CLOSE FRETES.
