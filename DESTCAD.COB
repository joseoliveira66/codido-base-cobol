@@ -0,0 +1,99 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. DESTCAD.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: CADASTRO/MANUTENCAO DA TABELA DE DESTINOS
+      *==           (DESTINOS.DAT), USADA POR PRG2SEM2
+      *== DATA: 04/03/2025
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT DESTINOS ASSIGN TO "C:\COBOL\DADOS\DESTINOS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS DESTINO-CODIGO
+         FILE STATUS IS FS-DESTINOS.
+
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD DESTINOS.
+           COPY "DESTINOREG".
+
+       WORKING-STORAGE            SECTION.
+       77 FS-DESTINOS      PIC 9(02) VALUE ZEROS.
+       77 WRK-CODIGO       PIC 9(01) VALUE ZEROS.
+       77 WRK-NOME         PIC X(30) VALUE SPACES.
+       77 WRK-KM           PIC 9(03) VALUE ZEROS.
+       77 WRK-CONTINUA     PIC X(01) VALUE 'S'.
+
+       PROCEDURE                  DIVISION.
+       0000-PRINCIPAL             SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA NOT EQUAL 'S'.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+      *----ABRE A TABELA, CRIANDO O ARQUIVO SE AINDA NAO EXISTIR----
+       0100-INICIALIZAR           SECTION.
+           OPEN I-O DESTINOS.
+           IF FS-DESTINOS EQUAL 35
+               OPEN OUTPUT DESTINOS
+               CLOSE DESTINOS
+               OPEN I-O DESTINOS
+           END-IF.
+           PERFORM 0110-CARGA-INICIAL.
+
+      *----SEMEIA OS DESTINOS ORIGINAIS NA PRIMEIRA EXECUCAO---------
+      *----(CHAVE DUPLICADA E IGNORADA EM EXECUCOES SEGUINTES)-------
+       0110-CARGA-INICIAL         SECTION.
+           MOVE 1              TO DESTINO-CODIGO.
+           MOVE "SP-PIRACICABA" TO DESTINO-NOME.
+           MOVE 220            TO DESTINO-KM.
+           WRITE DESTINO-REG INVALID KEY CONTINUE END-WRITE.
+
+           MOVE 2            TO DESTINO-CODIGO.
+           MOVE "SP-CAMPINAS" TO DESTINO-NOME.
+           MOVE 180          TO DESTINO-KM.
+           WRITE DESTINO-REG INVALID KEY CONTINUE END-WRITE.
+
+           MOVE 3           TO DESTINO-CODIGO.
+           MOVE "SP-JUNDIAI" TO DESTINO-NOME.
+           MOVE 120         TO DESTINO-KM.
+           WRITE DESTINO-REG INVALID KEY CONTINUE END-WRITE.
+
+      *----INCLUI OU ALTERA UM DESTINO---------------------------------
+       0200-PROCESSAR             SECTION.
+           DISPLAY "CODIGO DO DESTINO (1 DIGITO)....."
+           ACCEPT WRK-CODIGO.
+           DISPLAY "NOME DO DESTINO.................."
+           ACCEPT WRK-NOME.
+           DISPLAY "DISTANCIA EM KM..................."
+           ACCEPT WRK-KM.
+
+           MOVE WRK-CODIGO TO DESTINO-CODIGO.
+           READ DESTINOS
+               INVALID KEY
+                   MOVE WRK-NOME TO DESTINO-NOME
+                   MOVE WRK-KM   TO DESTINO-KM
+                   WRITE DESTINO-REG
+                   DISPLAY "DESTINO CADASTRADO."
+               NOT INVALID KEY
+                   MOVE WRK-NOME TO DESTINO-NOME
+                   MOVE WRK-KM   TO DESTINO-KM
+                   REWRITE DESTINO-REG
+                   DISPLAY "DESTINO ATUALIZADO."
+           END-READ.
+
+           DISPLAY "CADASTRAR OUTRO DESTINO (S/N)....."
+           ACCEPT WRK-CONTINUA.
+
+       0300-FINALIZAR             SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE DESTINOS.
