@@ -0,0 +1,118 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. FILMEREORG.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: JOB NOTURNO - RECONSTROI O FILMES.DAT EM ORDEM DE
+      *==           CODFILME PARA DESFRAGMENTAR O INDICE APOS UMA
+      *==           GRANDE LEVA DE EXCLUSOES (8000-EXCLUSAO/FILMESJC)
+      *== DATA: 09/08/2026
+      *== OBSERVACOES: RODAR COM O FILMESJC FECHADO. O ARQUIVO NOVO E
+      *==           GRAVADO EM DADOS\FILMESNOVO.DAT E SO NO FINAL,
+      *==           APOS FECHAR OS DOIS ARQUIVOS, O JOB DESCARTA O
+      *==           FILMES.DAT ANTIGO E RENOMEIA O NOVO NO LUGAR DELE
+      *========================================
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT FILMES ASSIGN TO 'DADOS\FILMES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               FILE STATUS IS FILMES-STATUS
+               RECORD KEY IS FILMES-CHAVE.
+
+           SELECT FILMESNOVO ASSIGN TO 'DADOS\FILMESNOVO.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FILMESNOVO-STATUS
+               RECORD KEY IS FILMESNOVO-CHAVE.
+
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD FILMES.
+       01 FILMES-REG.
+           05 FILMES-CHAVE.
+               10 CODFILME          PIC 9(005) BLANK WHEN ZEROS.
+           05 TITULO                PIC X(030).
+           05 GENERO                PIC X(008).
+           05 DURACAO               PIC 9(003).
+           05 DISTRIBUIDORA         PIC X(015).
+           05 NOTA                  PIC 9(002).
+
+       FD FILMESNOVO.
+       01 FILMESNOVO-REG.
+           05 FILMESNOVO-CHAVE.
+               10 FILMESNOVO-CODFILME    PIC 9(005) BLANK WHEN ZEROS.
+           05 FILMESNOVO-TITULO          PIC X(030).
+           05 FILMESNOVO-GENERO          PIC X(008).
+           05 FILMESNOVO-DURACAO         PIC 9(003).
+           05 FILMESNOVO-DISTRIBUIDORA   PIC X(015).
+           05 FILMESNOVO-NOTA            PIC 9(002).
+
+       WORKING-STORAGE             SECTION.
+       77 FILMES-STATUS         PIC 9(02).
+       77 FILMESNOVO-STATUS     PIC 9(02).
+       77 WRK-QTLIDOS           PIC 9(05) VALUE ZEROS.
+       77 WRK-QTGRAVADOS        PIC 9(05) VALUE ZEROS.
+       77 WRK-NOME-ANTIGO       PIC X(020) VALUE 'DADOS\FILMES.DAT'.
+       77 WRK-NOME-NOVO         PIC X(020) VALUE 'DADOS\FILMESNOVO.DAT'.
+
+       PROCEDURE                   DIVISION.
+       0000-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR            SECTION.
+           DISPLAY "INICIO DO JOB DE REORGANIZACAO DE FILMES.DAT".
+           OPEN INPUT FILMES.
+           IF FILMES-STATUS EQUAL 35
+               DISPLAY "FILMES.DAT AINDA NAO POSSUI REGISTROS"
+           END-IF.
+           OPEN OUTPUT FILMESNOVO.
+
+      *----LE O FILMES.DAT PELA CHAVE (JA EM ORDEM DE CODFILME) E-----
+      *----REGRAVA CADA REGISTRO VIVO NO ARQUIVO NOVO------------------
+       0200-PROCESSAR               SECTION.
+           IF FILMES-STATUS EQUAL ZEROS
+               MOVE ZEROS TO CODFILME
+               START FILMES KEY >= CODFILME
+                   INVALID KEY
+                       DISPLAY "NENHUM REGISTRO EM FILMES.DAT"
+                   NOT INVALID KEY
+                       READ FILMES NEXT
+                       PERFORM UNTIL FILMES-STATUS = 10
+                           ADD 1 TO WRK-QTLIDOS
+                           MOVE CODFILME      TO FILMESNOVO-CODFILME
+                           MOVE TITULO        TO FILMESNOVO-TITULO
+                           MOVE GENERO        TO FILMESNOVO-GENERO
+                           MOVE DURACAO       TO FILMESNOVO-DURACAO
+                           MOVE DISTRIBUIDORA
+                               TO FILMESNOVO-DISTRIBUIDORA
+                           MOVE NOTA          TO FILMESNOVO-NOTA
+                           WRITE FILMESNOVO-REG
+                           ADD 1 TO WRK-QTGRAVADOS
+                           READ FILMES NEXT
+                       END-PERFORM
+               END-START
+           END-IF.
+
+       0300-FINALIZAR               SECTION.
+           CLOSE FILMES.
+           CLOSE FILMESNOVO.
+           IF (FILMES-STATUS EQUAL ZEROS OR 35)
+                   AND WRK-QTLIDOS EQUAL WRK-QTGRAVADOS
+               PERFORM 0310-TROCAR-ARQUIVOS
+           ELSE
+               DISPLAY "REORGANIZACAO ABORTADA - FILMES.DAT NAO FOI "
+                       "SUBSTITUIDO. VERIFIQUE SE O FILMESJC ESTA "
+                       "FECHADO E RODE O JOB NOVAMENTE"
+           END-IF.
+           DISPLAY "REGISTROS LIDOS......." WRK-QTLIDOS.
+           DISPLAY "REGISTROS REGRAVADOS.." WRK-QTGRAVADOS.
+           DISPLAY "FIM DO JOB DE REORGANIZACAO".
+
+      *----DESCARTA O FILMES.DAT ANTIGO E COLOCA O NOVO NO LUGAR-------
+       0310-TROCAR-ARQUIVOS         SECTION.
+           CALL "CBL_DELETE_FILE" USING WRK-NOME-ANTIGO.
+           CALL "CBL_RENAME_FILE" USING WRK-NOME-NOVO WRK-NOME-ANTIGO.
