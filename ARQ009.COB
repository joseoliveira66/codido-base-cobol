@@ -0,0 +1,98 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. ARQ009.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: JOB NOTURNO - ENCADEIA ARQ001/ARQ004/ARQ006 E
+      *==           CONSOLIDA OS NUMEROS DE TODOS OS PASSOS EM
+      *==           RELATORIO.TXT AO FINAL DO JOB
+      *== DATA: 04/03/2025
+      *== OBSERVACOES: ARQ007 NAO ENTRA NA CADEIA - E UMA CONSULTA
+      *==           INTERATIVA DE UM UNICO CLIENTE (PEDE O CODIGO NO
+      *==           TERMINAL) E NAO TEM SENTIDO SEM OPERADOR PRESENTE
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RELATO ASSIGN TO 'DADOS\RELATORIO.TXT'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS RELATO-STATUS.
+
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD RELATO.
+       01 RELATO-REG                  PIC X(79).
+
+       WORKING-STORAGE            SECTION.
+       77 RELATO-STATUS        PIC 9(02).
+       77 WRK-STATUS-001       PIC 9(02) VALUE ZEROS.
+       77 WRK-STATUS-004       PIC 9(02) VALUE ZEROS.
+       77 WRK-GRAVADOS-004     PIC 9(04) VALUE ZEROS.
+       77 WRK-REJEITADOS-004   PIC 9(04) VALUE ZEROS.
+       77 WRK-LIDOS-006        PIC 9(04) VALUE ZEROS.
+       77 WRK-EXCECOES-006     PIC 9(04) VALUE ZEROS.
+
+      *---------------TOTAIS CONSOLIDADOS DA CADEIA ARQ001/004/006---
+       77 WRK-TOTAL-LIDOS      PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-GRAVADOS   PIC 9(05) VALUE ZEROS.
+       77 WRK-TOTAL-REJEITADOS PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE                  DIVISION.
+       0000-PRINCIPAL             SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR           SECTION.
+           DISPLAY "INICIO DO JOB NOTURNO - CARGA CLIENTES.DAT".
+
+       0200-PROCESSAR             SECTION.
+           CALL "ARQ001" USING WRK-STATUS-001.
+           CALL "ARQ004" USING WRK-STATUS-004, WRK-GRAVADOS-004,
+                                WRK-REJEITADOS-004.
+           CALL "ARQ006" USING WRK-LIDOS-006, WRK-EXCECOES-006.
+
+       0300-FINALIZAR             SECTION.
+           PERFORM 0310-RESUMO.
+           PERFORM 0320-GRAVAR-RELATORIO.
+           DISPLAY "FIM DE PROGRAMA".
+
+       0310-RESUMO                SECTION.
+           MOVE WRK-LIDOS-006                   TO WRK-TOTAL-LIDOS.
+           MOVE WRK-GRAVADOS-004                TO WRK-TOTAL-GRAVADOS.
+           ADD WRK-REJEITADOS-004 WRK-EXCECOES-006
+                                  GIVING WRK-TOTAL-REJEITADOS.
+
+           DISPLAY "============================================".
+           DISPLAY "RESUMO DO JOB NOTURNO - ARQ001/004/006".
+           DISPLAY "STATUS ABERTURA (ARQ001)....." WRK-STATUS-001.
+           DISPLAY "STATUS CARGA (ARQ004)........" WRK-STATUS-004.
+           DISPLAY "REGISTROS LIDOS (ARQ006)....." WRK-LIDOS-006.
+           DISPLAY "TOTAL LIDOS.................." WRK-TOTAL-LIDOS.
+           DISPLAY "TOTAL GRAVADOS..............." WRK-TOTAL-GRAVADOS.
+           DISPLAY "TOTAL REJEITADOS............." WRK-TOTAL-REJEITADOS.
+           DISPLAY "============================================".
+
+      *----GRAVA O NUMERO UNICO DA CADEIA INTEIRA EM RELATORIO.TXT----
+       0320-GRAVAR-RELATORIO      SECTION.
+           OPEN OUTPUT RELATO.
+           MOVE "RESUMO CONSOLIDADO - JOB NOTURNO ARQ001/004/006"
+                TO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE SPACES TO RELATO-REG.
+           STRING "TOTAL DE REGISTROS LIDOS......: " DELIMITED BY SIZE
+                  WRK-TOTAL-LIDOS                     DELIMITED BY SIZE
+                  INTO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE SPACES TO RELATO-REG.
+           STRING "TOTAL DE REGISTROS GRAVADOS...: " DELIMITED BY SIZE
+                  WRK-TOTAL-GRAVADOS                  DELIMITED BY SIZE
+                  INTO RELATO-REG.
+           WRITE RELATO-REG.
+           MOVE SPACES TO RELATO-REG.
+           STRING "TOTAL DE REGISTROS REJEITADOS.: " DELIMITED BY SIZE
+                  WRK-TOTAL-REJEITADOS                DELIMITED BY SIZE
+                  INTO RELATO-REG.
+           WRITE RELATO-REG.
+           CLOSE RELATO.
