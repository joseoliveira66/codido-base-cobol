@@ -11,18 +11,18 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
          SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
          FILE STATUS IS FS-CLIENTES.
 
        DATA                       DIVISION.
        FILE                       SECTION.
        FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY "CLIENTREG".
 
        WORKING-STORAGE            SECTION.
-       77 WRK-ID              PIC 9(04)   VALUE ZEROS.
+       77 WRK-ID              PIC 9(09)   VALUE ZEROS.
 
        77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
@@ -45,22 +45,15 @@
            ACCEPT WRK-ID.
 
        0200-PROCESSAR             SECTION.
+           MOVE WRK-ID TO CLIENTES-FONE.
            READ CLIENTES
-               IF FS-CLIENTES EQUAL 0
-               PERFORM UNTIL FS-CLIENTES NOT EQUAL 0
-                  IF REG-ID EQUAL WRK-ID
-                    DISPLAY "ID........" REG-ID
-                    DISPLAY "NOME......" REG-NOME
-                    DISPLAY "TELEFONE.." REG-TELEFONE
-                      CLOSE CLIENTES
-                      GOBACK
-                  END-IF
-
-                    READ CLIENTES
-               END-PERFORM
-               ELSE
-               DISPLAY "ARQUIVO VAZIO"
-               END-IF.
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "ID........" CLIENTES-FONE
+                   DISPLAY "NOME......" CLIENTES-NOME
+                   DISPLAY "EMAIL....." CLIENTES-EMAIL
+           END-READ.
 
        0300-FINALIZAR             SECTION.
 
