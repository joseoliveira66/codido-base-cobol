@@ -1,50 +1,154 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID. PROGRAMA17.
-      *========================================
-      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
-      *== OBJETIVO: CALCULAR MEDIA - ESTRUTURADO COM PERFORM
-      *== DATA: 13/02/2025
-      *== OBSERVACOES: INFORMACOES RELEVANTES
-      *========================================
-       ENVIRONMENT                DIVISION.
-       CONFIGURATION              SECTION.
-
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA                           DIVISION.
-       WORKING-STORAGE                SECTION.
-       77 WRK-NOTA1  PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-NOTA2  PIC 9(02)V99 VALUE ZEROS.
-       77 WRK-MEDIA  PIC 9(02)V99 VALUE ZEROS.
-
-       PROCEDURE                       DIVISION.
-       0001-PRINCIPAL                  SECTION.
-           PERFORM 0100-INICIALIZAR
-           PERFORM 0200-PROCESSAR
-           PERFORM 0300-FINALIZAR
-           STOP RUN.
-
-       0100-INICIALIZAR                SECTION.
-           DISPLAY "NOTA 1"
-             ACCEPT WRK-NOTA1
-
-           DISPLAY "NOTA2"
-             ACCEPT WRK-NOTA2.
-
-       0200-PROCESSAR                   SECTION.
-           COMPUTE WRK-MEDIA = (WRK-NOTA1 + WRK-NOTA2) / 2.
-
-           DISPLAY "A MEDIA E: " WRK-MEDIA.
-
-           EVALUATE TRUE
-              WHEN WRK-MEDIA GREATER 10
-                DISPLAY "DIGITE UM NUMERO VALIDO"
-              WHEN WRK-MEDIA GREATER THAN OR EQUAL 6 AND LESS 11
-                DISPLAY "APROVADO"
-              WHEN OTHER
-                DISPLAY "REPROVADO"
-           END-EVALUATE.
-
-       0300-FINALIZAR                   SECTION.
-                DISPLAY "FIM DO PROGRAMA".
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. PROGRAMA17.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: RANKING DA TURMA A PARTIR DAS NOTAS EM ALUNOS.DAT
+      *==           (EVOLUCAO DO CALCULO DE MEDIA - ESTRUTURADO COM
+      *==           PERFORM, AGORA LENDO VARIOS ALUNOS DO CADASTRO
+      *==           MANTIDO POR ALUNOCAD)
+      *== DATA: 13/02/2025
+      *== ALTERACOES:
+      *==   05/03/2025 JO - PASSA A LER ALUNOS.DAT E MONTAR O RANKING
+      *==                   DA TURMA EM VEZ DE UMA UNICA MEDIA AVULSA
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT ALUNOS ASSIGN TO "C:\COBOL\DADOS\ALUNOS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS ALUNO-MATRICULA
+         FILE STATUS IS FS-ALUNOS.
+
+       DATA                           DIVISION.
+       FILE                           SECTION.
+       FD ALUNOS.
+           COPY "ALUNOREG".
+
+       WORKING-STORAGE                SECTION.
+       77 FS-ALUNOS         PIC 9(02) VALUE ZEROS.
+       77 WRK-QTD-ALUNOS    PIC 9(02) VALUE ZEROS.
+       77 WRK-SOMA-NOTAS    PIC 9(04)V99 VALUE ZEROS.
+       77 WRK-I             PIC 9(02) VALUE ZEROS.
+       77 WRK-J             PIC 9(02) VALUE ZEROS.
+
+       01 TAB-ALUNOS.
+           05 TAB-ALUNO OCCURS 50 TIMES.
+               10 TAB-MATRICULA     PIC 9(06).
+               10 TAB-NOME          PIC X(30).
+               10 TAB-MEDIA         PIC 9(02)V99.
+               10 TAB-CLASSIF       PIC X(20).
+
+       01 WRK-TROCA.
+           05 WRK-TROCA-MATRICULA   PIC 9(06).
+           05 WRK-TROCA-NOME        PIC X(30).
+           05 WRK-TROCA-MEDIA       PIC 9(02)V99.
+           05 WRK-TROCA-CLASSIF     PIC X(20).
+
+       PROCEDURE                       DIVISION.
+       0001-PRINCIPAL                  SECTION.
+           PERFORM 0100-INICIALIZAR
+           PERFORM 0200-PROCESSAR
+           PERFORM 0250-ORDENAR
+           PERFORM 0300-MOSTRAR
+           PERFORM 0400-FINALIZAR
+           STOP RUN.
+
+      *----ABRE O CADASTRO DE ALUNOS MANTIDO POR ALUNOCAD--------------
+       0100-INICIALIZAR                SECTION.
+           OPEN INPUT ALUNOS.
+           IF FS-ALUNOS EQUAL 35
+               DISPLAY "CADASTRO DE ALUNOS AINDA NAO POSSUI REGISTROS"
+           END-IF.
+
+      *----LE TODOS OS ALUNOS E CALCULA A MEDIA DE CADA UM-------------
+      *----LIMITADO A TAB-ALUNO OCCURS 50 TIMES-------------------------
+       0200-PROCESSAR                   SECTION.
+           IF FS-ALUNOS EQUAL ZEROS
+               READ ALUNOS NEXT RECORD
+               PERFORM UNTIL FS-ALUNOS NOT EQUAL 0
+                   IF WRK-QTD-ALUNOS EQUAL 50
+                       DISPLAY "MAIS DE 50 ALUNOS CADASTRADOS - "
+                               "RANKING LIMITADO AOS 50 PRIMEIROS"
+                       EXIT PERFORM
+                   END-IF
+                   ADD 1 TO WRK-QTD-ALUNOS
+                   MOVE ALUNO-MATRICULA TO TAB-MATRICULA(WRK-QTD-ALUNOS)
+                   MOVE ALUNO-NOME      TO TAB-NOME(WRK-QTD-ALUNOS)
+                   PERFORM 0210-CALCULAR-MEDIA
+                   READ ALUNOS NEXT RECORD
+               END-PERFORM
+           END-IF.
+
+      *----MEDIA E CLASSIFICACAO DO ALUNO CORRENTE DA TABELA-----------
+       0210-CALCULAR-MEDIA              SECTION.
+           MOVE ZEROS TO WRK-SOMA-NOTAS.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I GREATER ALUNO-QTD-NOTAS
+               ADD ALUNO-NOTAS(WRK-I) TO WRK-SOMA-NOTAS
+           END-PERFORM.
+           COMPUTE TAB-MEDIA(WRK-QTD-ALUNOS) =
+               WRK-SOMA-NOTAS / ALUNO-QTD-NOTAS.
+
+           EVALUATE TRUE
+              WHEN TAB-MEDIA(WRK-QTD-ALUNOS) GREATER THAN OR EQUAL 6
+                   MOVE "APROVADO" TO TAB-CLASSIF(WRK-QTD-ALUNOS)
+              WHEN OTHER
+                   MOVE "REPROVADO" TO TAB-CLASSIF(WRK-QTD-ALUNOS)
+           END-EVALUATE.
+
+      *----ORDENA A TABELA POR MEDIA DECRESCENTE (BOLHA)---------------
+       0250-ORDENAR                     SECTION.
+           PERFORM VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I GREATER WRK-QTD-ALUNOS
+               PERFORM VARYING WRK-J FROM 1 BY 1
+                       UNTIL WRK-J GREATER WRK-QTD-ALUNOS - WRK-I
+                   IF TAB-MEDIA(WRK-J) LESS TAB-MEDIA(WRK-J + 1)
+                       PERFORM 0260-TROCAR
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *----TROCA DE POSICAO DOIS ALUNOS DA TABELA-----------------------
+       0260-TROCAR                      SECTION.
+           MOVE TAB-MATRICULA(WRK-J)     TO WRK-TROCA-MATRICULA.
+           MOVE TAB-NOME(WRK-J)          TO WRK-TROCA-NOME.
+           MOVE TAB-MEDIA(WRK-J)         TO WRK-TROCA-MEDIA.
+           MOVE TAB-CLASSIF(WRK-J)       TO WRK-TROCA-CLASSIF.
+
+           MOVE TAB-MATRICULA(WRK-J + 1) TO TAB-MATRICULA(WRK-J).
+           MOVE TAB-NOME(WRK-J + 1)      TO TAB-NOME(WRK-J).
+           MOVE TAB-MEDIA(WRK-J + 1)     TO TAB-MEDIA(WRK-J).
+           MOVE TAB-CLASSIF(WRK-J + 1)   TO TAB-CLASSIF(WRK-J).
+
+           MOVE WRK-TROCA-MATRICULA TO TAB-MATRICULA(WRK-J + 1).
+           MOVE WRK-TROCA-NOME      TO TAB-NOME(WRK-J + 1).
+           MOVE WRK-TROCA-MEDIA     TO TAB-MEDIA(WRK-J + 1).
+           MOVE WRK-TROCA-CLASSIF   TO TAB-CLASSIF(WRK-J + 1).
+
+      *----EXIBE O RANKING FINAL DA TURMA-------------------------------
+       0300-MOSTRAR                     SECTION.
+           DISPLAY "============ RANKING DA TURMA ============".
+           IF WRK-QTD-ALUNOS EQUAL ZEROS
+               DISPLAY "NENHUM ALUNO CADASTRADO EM ALUNOS.DAT"
+           ELSE
+               PERFORM 0310-EXIBIR-ALUNO
+                   VARYING WRK-I FROM 1 BY 1
+                   UNTIL WRK-I GREATER WRK-QTD-ALUNOS
+           END-IF.
+
+       0310-EXIBIR-ALUNO                SECTION.
+           DISPLAY WRK-I "O LUGAR - MATRICULA: " TAB-MATRICULA(WRK-I)
+               " NOME: " TAB-NOME(WRK-I).
+           DISPLAY "     MEDIA: " TAB-MEDIA(WRK-I)
+               " " TAB-CLASSIF(WRK-I).
+
+       0400-FINALIZAR                   SECTION.
+           CLOSE ALUNOS.
+           DISPLAY "FIM DO PROGRAMA".
