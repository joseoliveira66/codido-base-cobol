@@ -0,0 +1,91 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. COTACAD.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: CADASTRO/MANUTENCAO DA COTACAO DIARIA DE MOEDA
+      *==           (COTACAO.DAT), USADA POR SEM01EXE01
+      *== DATA: 05/03/2025
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT COTACAO ASSIGN TO "C:\COBOL\DADOS\COTACAO.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS COTACAO-MOEDA
+         FILE STATUS IS FS-COTACAO.
+
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD COTACAO.
+           COPY "COTACAOREG".
+
+       WORKING-STORAGE            SECTION.
+       77 FS-COTACAO       PIC 9(02)     VALUE ZEROS.
+       77 WRK-MOEDA        PIC X(03)     VALUE SPACES.
+       77 WRK-VALOR        PIC 9(05)V99  VALUE ZEROS.
+       77 WRK-CONTINUA     PIC X(01)     VALUE 'S'.
+
+       PROCEDURE                  DIVISION.
+       0000-PRINCIPAL             SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA NOT EQUAL 'S'.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+      *----ABRE A TABELA, CRIANDO O ARQUIVO SE AINDA NAO EXISTIR----
+       0100-INICIALIZAR           SECTION.
+           OPEN I-O COTACAO.
+           IF FS-COTACAO EQUAL 35
+               OPEN OUTPUT COTACAO
+               CLOSE COTACAO
+               OPEN I-O COTACAO
+           END-IF.
+           PERFORM 0110-CARGA-INICIAL.
+
+      *----SEMEIA AS COTACOES PADRAO NA PRIMEIRA EXECUCAO-------------
+      *----(CHAVE DUPLICADA E IGNORADA EM EXECUCOES SEGUINTES)-------
+       0110-CARGA-INICIAL         SECTION.
+           MOVE "USD" TO COTACAO-MOEDA.
+           MOVE 5,00  TO COTACAO-VALOR.
+           WRITE COTACAO-REG INVALID KEY CONTINUE END-WRITE.
+
+           MOVE "EUR" TO COTACAO-MOEDA.
+           MOVE 5,40  TO COTACAO-VALOR.
+           WRITE COTACAO-REG INVALID KEY CONTINUE END-WRITE.
+
+           MOVE "GBP" TO COTACAO-MOEDA.
+           MOVE 6,30  TO COTACAO-VALOR.
+           WRITE COTACAO-REG INVALID KEY CONTINUE END-WRITE.
+
+      *----INCLUI OU ALTERA A COTACAO DE UMA MOEDA---------------------
+       0200-PROCESSAR             SECTION.
+           DISPLAY "CODIGO DA MOEDA (EX: USD, EUR, GBP)....."
+           ACCEPT WRK-MOEDA.
+           DISPLAY "VALOR DA COTACAO EM REAIS................"
+           ACCEPT WRK-VALOR.
+
+           MOVE WRK-MOEDA TO COTACAO-MOEDA.
+           READ COTACAO
+               INVALID KEY
+                   MOVE WRK-VALOR TO COTACAO-VALOR
+                   WRITE COTACAO-REG
+                   DISPLAY "COTACAO CADASTRADA."
+               NOT INVALID KEY
+                   MOVE WRK-VALOR TO COTACAO-VALOR
+                   REWRITE COTACAO-REG
+                   DISPLAY "COTACAO ATUALIZADA."
+           END-READ.
+
+           DISPLAY "CADASTRAR OUTRA MOEDA (S/N)......."
+           ACCEPT WRK-CONTINUA.
+
+       0300-FINALIZAR             SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE COTACAO.
