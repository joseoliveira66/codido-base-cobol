@@ -12,44 +12,118 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT FRETES ASSIGN TO "C:\COBOL\DADOS\FRETES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS FRETE-ESTADO
+         FILE STATUS IS FS-FRETES.
+
+         SELECT FRETELOG ASSIGN TO "C:\COBOL\DADOS\FRETELOG.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-FRETELOG.
+
        DATA                       DIVISION.
+       FILE                       SECTION.
+       FD FRETES.
+           COPY "FRETEREG".
+
+       FD FRETELOG.
+       01 FRETELOG-REG            PIC X(100).
+
        WORKING-STORAGE            SECTION.
       *==========VARIAVEIS DE APOIO========
        77 WRK-PRODUTO  PIC X(30)     VALUE SPACES.
        77 WRK-VALOR    PIC 9(08)V99  VALUE ZEROS.
        77 WRK-FRETE    PIC 9(08)V99  VALUE ZEROS.
        77 WRK-ESTADO   PIC X(02)     VALUE SPACES.
+       77 WRK-PESO     PIC 9(05)V99  VALUE ZEROS.
+       77 WRK-ADICIONAL-PESO PIC 9(08)V99 VALUE ZEROS.
+       77 WRK-VALOR-PRODUTO PIC 9(08)V99 VALUE ZEROS.
+       77 FS-FRETES    PIC 9(02)     VALUE ZEROS.
+       77 FS-FRETELOG  PIC 9(02)     VALUE ZEROS.
+
+       01 WRK-DATA.
+           05 WRK-DATA-ANO      PIC 9(04).
+           05 WRK-DATA-MES      PIC 9(02).
+           05 WRK-DATA-DIA      PIC 9(02).
+       77 WRK-DATA-ED           PIC X(10)     VALUE SPACES.
 
       *==========VARIAVEIS DE EDICAO========
        77 WRK-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
        77 WRK-FRETE-ED PIC ZZ.ZZZ.ZZ9,99.
+       77 WRK-VALOR-PRODUTO-ED PIC ZZ.ZZZ.ZZ9,99.
 
        PROCEDURE                  DIVISION.
+       0001-PRINCIPAL             SECTION.
+           PERFORM 0100-RECEBE.
+           PERFORM 0150-PROCESSA.
+           PERFORM 0200-MOSTRA.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
        0100-RECEBE                SECTION.
+           OPEN INPUT FRETES.
+           IF FS-FRETES EQUAL 35
+               DISPLAY "CADASTRO DE FRETES AINDA NAO POSSUI REGISTROS"
+           END-IF.
+
+           OPEN EXTEND FRETELOG.
+           IF FS-FRETELOG EQUAL 35
+               OPEN OUTPUT FRETELOG
+           END-IF.
+
            DISPLAY "PRODUTO"
              ACCEPT WRK-PRODUTO
            DISPLAY "VALOR"
              ACCEPT WRK-VALOR
            DISPLAY "ESTADO (SP/RJ/ES)"
-             ACCEPT WRK-ESTADO.
+             ACCEPT WRK-ESTADO
+           DISPLAY "PESO (KG)"
+             ACCEPT WRK-PESO.
+
+           MOVE WRK-VALOR TO WRK-VALOR-PRODUTO.
+           MOVE WRK-VALOR TO WRK-VALOR-PRODUTO-ED.
 
+      *----BUSCA O PERCENTUAL DE FRETE DO ESTADO NA TABELA FRETES----
        0150-PROCESSA              SECTION.
+           IF FS-FRETES EQUAL ZEROS
+               MOVE WRK-ESTADO TO FRETE-ESTADO
+               READ FRETES
+                   INVALID KEY
+                       MOVE ZEROS TO WRK-FRETE
+                       DISPLAY "NAO ENTREGAMOS NO ESTADO..." WRK-ESTADO
+                   NOT INVALID KEY
+                       COMPUTE WRK-FRETE = WRK-VALOR * FRETE-PERCENTUAL
+               END-READ
+           ELSE
+               MOVE ZEROS TO WRK-FRETE
+           END-IF.
 
-           EVALUATE WRK-ESTADO
-              WHEN "SP"
-                COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-              WHEN "RJ"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-              WHEN "ES"
-               COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-              WHEN OTHER
-               DISPLAY "NAO ENTREGAMOS NO ESTADO..." WRK-ESTADO
-           END-EVALUATE.
+           PERFORM 0160-ADICIONAL-PESO.
+           ADD WRK-ADICIONAL-PESO TO WRK-FRETE.
 
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE
            MOVE WRK-FRETE TO WRK-FRETE-ED.
            MOVE WRK-VALOR TO WRK-VALOR-ED.
 
+      *----ADICIONAL DE FRETE POR FAIXA DE PESO, IGUAL AS FAIXAS------
+      *----COBRADAS PELA TRANSPORTADORA NA FATURA-----------------
+       0160-ADICIONAL-PESO        SECTION.
+           EVALUATE TRUE
+               WHEN WRK-FRETE EQUAL ZEROS
+                   MOVE ZEROS TO WRK-ADICIONAL-PESO
+               WHEN WRK-PESO GREATER 50
+                   COMPUTE WRK-ADICIONAL-PESO = WRK-FRETE * 0,20
+               WHEN WRK-PESO GREATER 20
+                   COMPUTE WRK-ADICIONAL-PESO = WRK-FRETE * 0,10
+               WHEN WRK-PESO GREATER 5
+                   COMPUTE WRK-ADICIONAL-PESO = WRK-FRETE * 0,05
+               WHEN OTHER
+                   MOVE ZEROS TO WRK-ADICIONAL-PESO
+           END-EVALUATE.
+
        0200-MOSTRA                SECTION.
 
            DISPLAY "VALOR FINAL    R$.." WRK-VALOR-ED.
@@ -58,5 +132,35 @@
                DISPLAY "FRETE      R$.." WRK-FRETE-ED
            END-IF.
 
+           PERFORM 0210-GRAVAR-LOG.
+
+      *----GRAVA A COTACAO NO LOG DE FRETE PARA APURACAO MENSAL-------
+       0210-GRAVAR-LOG            SECTION.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           STRING
+               WRK-DATA-DIA DELIMITED BY SIZE
+               '/'          DELIMITED BY SIZE
+               WRK-DATA-MES DELIMITED BY SIZE
+               '/'          DELIMITED BY SIZE
+               WRK-DATA-ANO DELIMITED BY SIZE
+               INTO WRK-DATA-ED
+           END-STRING.
+
+           MOVE SPACES TO FRETELOG-REG.
+           STRING
+               WRK-PRODUTO   DELIMITED BY SIZE
+               ' / '         DELIMITED BY SIZE
+               WRK-ESTADO    DELIMITED BY SIZE
+               ' / VALOR: '  DELIMITED BY SIZE
+               WRK-VALOR-PRODUTO-ED DELIMITED BY SIZE
+               ' / FRETE: '  DELIMITED BY SIZE
+               WRK-FRETE-ED  DELIMITED BY SIZE
+               ' / DATA: '   DELIMITED BY SIZE
+               WRK-DATA-ED   DELIMITED BY SIZE
+               INTO FRETELOG-REG
+           END-STRING.
+           WRITE FRETELOG-REG.
+
        0300-FINALIZAR             SECTION.
-                        STOP RUN.
+           CLOSE FRETES.
+           CLOSE FRETELOG.
