@@ -11,33 +11,44 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
          SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
          FILE STATUS IS FS-CLIENTES.
 
        DATA                       DIVISION.
        FILE                       SECTION.
        FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY "CLIENTREG".
 
        WORKING-STORAGE            SECTION.
        01 WRK-CLIENTES.
            05 WRK-ID           PIC 9(04).
            05 WRK-NOME         PIC X(20).
-           05 WRK-TELEFONE     PIC X(11).
+           05 WRK-EMAIL     PIC X(11).
 
        77 WRK-ACUM-LIDOS       PIC 9(04)  VALUE ZEROS.
+       77 WRK-ACUM-EXCECOES    PIC 9(04)  VALUE ZEROS.
+       77 WRK-INDICE-EXCECAO   PIC 9(04)  VALUE ZEROS.
+
+       01 WRK-TABELA-EXCECOES OCCURS 50 TIMES PIC 9(09).
 
        77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
 
-       PROCEDURE                  DIVISION.
+       LINKAGE                    SECTION.
+       01 LNK-LIDOS     PIC 9(04).
+       01 LNK-EXCECOES  PIC 9(04).
+
+       PROCEDURE                  DIVISION
+           USING LNK-LIDOS, LNK-EXCECOES.
        0000-PRINCIPAL             SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+           MOVE WRK-ACUM-LIDOS    TO LNK-LIDOS.
+           MOVE WRK-ACUM-EXCECOES TO LNK-EXCECOES.
+           GOBACK.
 
        0100-INICIALIZAR           SECTION.
            OPEN INPUT CLIENTES.
@@ -47,15 +58,16 @@
            END-IF.
 
        0200-PROCESSAR             SECTION.
-           READ CLIENTES
+           READ CLIENTES NEXT RECORD
                IF FS-CLIENTES EQUAL 0
                PERFORM UNTIL FS-CLIENTES NOT EQUAL 0
                     ADD 1 TO WRK-ACUM-LIDOS
-                    DISPLAY "ID........" REG-ID
-                    DISPLAY "NOME......" REG-NOME
-                    DISPLAY "TELEFONE.." REG-TELEFONE
+                    DISPLAY "ID........" CLIENTES-FONE
+                    DISPLAY "NOME......" CLIENTES-NOME
+                    DISPLAY "EMAIL....." CLIENTES-EMAIL
                     DISPLAY"===================================="
-                    READ CLIENTES
+                    PERFORM 9210-VALIDAR-REGISTRO
+                    READ CLIENTES NEXT RECORD
                END-PERFORM
                ELSE
                DISPLAY "ARQUIVO VAZIO"
@@ -70,6 +82,29 @@
        0310-ESTATISTICA           SECTION.
             DISPLAY '============================='
             DISPLAY 'QTDE REGISTROS LIDOS...' WRK-ACUM-LIDOS.
+            DISPLAY 'QTDE REGISTROS C/EXCECAO' WRK-ACUM-EXCECOES.
+            IF WRK-ACUM-EXCECOES GREATER ZEROS
+                DISPLAY '----RELACAO DE EXCECOES (ID)--------'
+                PERFORM 9220-EXIBIR-EXCECAO
+                    VARYING WRK-INDICE-EXCECAO FROM 1 BY 1
+                    UNTIL WRK-INDICE-EXCECAO GREATER WRK-ACUM-EXCECOES
+            END-IF.
+
+      *----MARCA COMO EXCECAO O REGISTRO COM NOME EM BRANCO OU----
+      *----EMAIL EM BRANCO------------------------------------------
+       9210-VALIDAR-REGISTRO.
+           IF CLIENTES-NOME EQUAL SPACES OR CLIENTES-EMAIL EQUAL SPACES
+               ADD 1 TO WRK-ACUM-EXCECOES
+               IF WRK-ACUM-EXCECOES NOT GREATER 50
+                   MOVE CLIENTES-FONE
+                        TO WRK-TABELA-EXCECOES(WRK-ACUM-EXCECOES)
+               END-IF
+           END-IF.
+
+      *----EXIBE O ID DE CADA REGISTRO COM EXCECAO-----------------
+       9220-EXIBIR-EXCECAO.
+           DISPLAY 'ID COM EXCECAO...'
+                   WRK-TABELA-EXCECOES(WRK-INDICE-EXCECAO).
 
        9000-TRATA-ERRO.
            DISPLAY WRK-MSG-ERRO.
