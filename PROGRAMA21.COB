@@ -4,6 +4,10 @@
       *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
       *== OBJETIVO: TESTAR A FUNCIONALIDADE DO MODULO DATAMES
       *== DATA: 24/02/2025
+      *== ALTERACOES:
+      *==   05/03/2025 JO - PASSA A INFORMAR A DATA DE ENTRADA (OU
+      *==                   ZEROS PARA MANTER A DATA DO SISTEMA)
+      *==   05/03/2025 JO - PASSA A INFORMAR O LOCALE (PT/EN)
       *== OBSERVACOES: INFORMACOES RELEVANTES
       *========================================
        ENVIRONMENT                DIVISION.
@@ -14,10 +18,16 @@
 
        DATA                           DIVISION.
        WORKING-STORAGE                SECTION.
-       77 WRK-DATA     PIC X(34).
+       77 WRK-DATA          PIC X(34).
+       77 WRK-DATA-ENTRADA  PIC 9(08) VALUE ZEROS.
+       77 WRK-LOCALE        PIC X(02) VALUE 'PT'.
 
        PROCEDURE                       DIVISION.
            0001-PRINCIPAL              SECTION.
-           CALL 'DATAMES' USING WRK-DATA.
+           DISPLAY "DIGITE A DATA NO FORMATO AAAAMMDD OU 0 PARA HOJE"
+           ACCEPT WRK-DATA-ENTRADA.
+           DISPLAY "LOCALE DO CABECALHO (PT/EN)"
+           ACCEPT WRK-LOCALE.
+           CALL 'DATAMES' USING WRK-DATA, WRK-DATA-ENTRADA, WRK-LOCALE.
            DISPLAY WRK-DATA.
            STOP RUN.
