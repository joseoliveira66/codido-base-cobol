@@ -11,24 +11,25 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
          SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
          FILE STATUS IS FS-CLIENTES.
 
        DATA                       DIVISION.
        FILE                       SECTION.
        FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY "CLIENTREG".
 
        WORKING-STORAGE            SECTION.
        77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
 
       *---------------VARIAVEIS DE ENTRADA DE DADOS------
-       77 WRK-ID         PIC 9(04) VALUE ZEROS.
+       77 WRK-ID         PIC 9(09) VALUE ZEROS.
        77 WRK-NOME       PIC X(20) VALUE SPACES.
-       77 WRK-TELEFONE   PIC X(11) VALUE SPACES.
+       77 WRK-EMAIL   PIC X(40) VALUE SPACES.
+       77 WRK-ID-DUPLICADO PIC X(01) VALUE 'N'.
 
        PROCEDURE                  DIVISION.
        0000-PRINCIPAL             SECTION.
@@ -38,30 +39,46 @@
            STOP RUN.
 
        0100-INICIALIZAR           SECTION.
-           OPEN EXTEND CLIENTES.
+           OPEN I-O CLIENTES.
            IF FS-CLIENTES EQUAL 35
-               MOVE "O ARQUIVO NAO PODE SER ABERTO" TO WRK-MSG-ERRO
-               PERFORM 9000-TRATA-ERRO
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
            END-IF.
 
                PERFORM 0110-RECEBER-DADOS.
 
        0110-RECEBER-DADOS         SECTION.
-           DISPLAY 'DIGITE O CODIGO...'.
-               ACCEPT WRK-ID.
+           MOVE 'S' TO WRK-ID-DUPLICADO.
+           PERFORM UNTIL WRK-ID-DUPLICADO NOT EQUAL 'S'
+               DISPLAY 'DIGITE O CODIGO...'
+               ACCEPT WRK-ID
+               MOVE WRK-ID TO CLIENTES-FONE
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE 'N' TO WRK-ID-DUPLICADO
+                   NOT INVALID KEY
+                       DISPLAY 'CODIGO JA CADASTRADO. DIGITE OUTRO.'
+                       MOVE 'S' TO WRK-ID-DUPLICADO
+               END-READ
+           END-PERFORM.
            DISPLAY 'DIGITE O NOME.....'.
                ACCEPT WRK-NOME.
-           DISPLAY 'DIGITE O TELEFONE.'.
-               ACCEPT WRK-TELEFONE.
+           DISPLAY 'DIGITE O EMAIL....'.
+               ACCEPT WRK-EMAIL.
 
 
        0200-PROCESSAR             SECTION.
 
-            MOVE WRK-ID         TO REG-ID.
-            MOVE WRK-NOME       TO REG-NOME.
-            MOVE WRK-TELEFONE   TO REG-TELEFONE.
+            MOVE ZEROS          TO CLIENTES-CPF.
+            MOVE WRK-ID         TO CLIENTES-FONE.
+            MOVE WRK-NOME       TO CLIENTES-NOME.
+            MOVE WRK-EMAIL      TO CLIENTES-EMAIL.
 
-            WRITE RG-CLIENTES.
+            WRITE CLIENTES-REG
+                INVALID KEY
+                    DISPLAY 'ERRO: CODIGO JA EXISTE. NAO GRAVADO.'
+            END-WRITE.
 
        0300-FINALIZAR             SECTION.
 
