@@ -0,0 +1,79 @@
+       IDENTIFICATION                             DIVISION.
+       PROGRAM-ID. CALCULADORA.
+      *****************************************
+      *OBJECT: MENU DE ENTRADA UNICO DAS CALCULADORAS AVULSAS
+      *AUTHOR: JOSE OLIVEIRA
+      *****************************************
+       ENVIRONMENT                                DIVISION.
+       CONFIGURATION                              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                                       DIVISION.
+       WORKING-STORAGE                            SECTION.
+       77 WRK-OPCAO       PIC X(1).
+       77 WRK-MODULO      PIC X(25).
+       77 WRK-STATUS-CALC PIC 9(02).
+
+       SCREEN                                     SECTION.
+       01 TELA.
+           05 LIMPA-TELA.
+              10 BLANK SCREEN.
+              10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
+                  BACKGROUND-COLOR 3.
+              10 LINE 01 COLUMN 50 PIC X(20)
+                  BACKGROUND-COLOR 3 FOREGROUND-COLOR 0
+                  FROM 'MENU DE CALCULADORAS'.
+              10 LINE 02 COLUMN 01 PIC X(25) ERASE EOL
+                  BACKGROUND-COLOR 1 FROM WRK-MODULO.
+
+       01 MENU.
+           05 LINE 07 COLUMN 50 VALUE '1 - CALCULO DE SALDO'.
+           05 LINE 08 COLUMN 50 VALUE '2 - CALCULO DE SALARIO'.
+           05 LINE 09 COLUMN 50 VALUE '3 - CALCULO DE VIAGEM'.
+           05 LINE 10 COLUMN 50 VALUE '4 - CONVERSAO DE MOEDA'.
+           05 LINE 11 COLUMN 50 VALUE '5 - CALCULO DE IMC'.
+           05 LINE 12 COLUMN 50 VALUE 'X - SAIR'.
+           05 LINE 13 COLUMN 50 VALUE 'OPCAO--->'.
+           05 LINE 13 COLUMN 59 USING WRK-OPCAO.
+
+       PROCEDURE                                  DIVISION.
+       0001-PRINCIPAL                             SECTION.
+           PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO EQUAL 'X' OR 'x'.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-INICIAR.
+           MOVE 'MENU' TO WRK-MODULO.
+
+       1100-MONTATELA.
+           DISPLAY TELA.
+           ACCEPT MENU.
+
+      *----ESCOLHIDA A OPCAO, ENCADEIA PARA A CALCULADORA CORRESPON--
+      *----DENTE. AS CALCULADORAS SAO PROGRAMAS AVULSOS QUE RETORNAM--
+      *----VIA GOBACK, PARA QUE O MENU CONTINUE A LACAR-----------------
+       2000-PROCESSAR.
+           EVALUATE WRK-OPCAO
+               WHEN 1
+                   CALL 'EXE1SEM3' USING WRK-STATUS-CALC
+               WHEN 2
+                   CALL 'EXE1SEM2' USING WRK-STATUS-CALC
+               WHEN 3
+                   CALL 'PRG2SEM2' USING WRK-STATUS-CALC
+               WHEN 4
+                   CALL 'SEM01EXE01' USING WRK-STATUS-CALC
+               WHEN 5
+                   CALL 'SEM01EXE02' USING WRK-STATUS-CALC
+               WHEN OTHER
+                   IF WRK-OPCAO NOT EQUAL 'X'
+                       DISPLAY 'ENTRE COM A OPCAO CORRETA'
+                   END-IF
+           END-EVALUATE.
+
+           PERFORM 1100-MONTATELA.
+
+       3000-FINALIZAR.
+           DISPLAY 'FIM DO PROGRAMA'.
