@@ -12,7 +12,26 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT DESTINOS ASSIGN TO "C:\COBOL\DADOS\DESTINOS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS DESTINO-CODIGO
+         FILE STATUS IS FS-DESTINOS.
+
+         SELECT VIAGENSLOG ASSIGN TO "C:\COBOL\DADOS\VIAGENSLOG.TXT"
+         ORGANIZATION IS SEQUENTIAL
+         FILE STATUS IS FS-VIAGENSLOG.
+
        DATA                       DIVISION.
+       FILE                       SECTION.
+       FD DESTINOS.
+           COPY "DESTINOREG".
+
+       FD VIAGENSLOG.
+       01 VIAGENSLOG-REG          PIC X(100).
+
        WORKING-STORAGE            SECTION.
        01 WRK-PASSAGEIRO    PIC X(030)     VALUE SPACES.
        01 WRK-DESTINO       PIC X(030)     VALUE SPACES.
@@ -20,14 +39,47 @@
        01 WRK-KM            PIC 9(003)     VALUE ZEROS.
        01 WRK-CIDADE        PIC 9(001)     VALUE ZEROS.
        01 WRK-VFINAL        PIC 9(004)V99  VALUE ZEROS.
+       77 FS-DESTINOS       PIC 9(002)     VALUE ZEROS.
+
+      *---------------IDA/VOLTA E GRUPO DE PASSAGEIROS----------------
+       77 WRK-IDA-VOLTA         PIC X(01)     VALUE 'N'.
+           88 WRK-SOMENTE-IDA                 VALUE 'N'.
+           88 WRK-IDA-E-VOLTA                 VALUE 'S'.
+       77 WRK-QTD-PASSAGEIROS   PIC 9(02)     VALUE 1.
+       77 WRK-LIMITE-GRUPO      PIC 9(02)     VALUE 4.
+       77 WRK-DESCONTO-GRUPO    PIC 9(01)V99  VALUE ZEROS.
+
+      *---------------LOG MENSAL DE VIAGENS----------------------------
+       77 FS-VIAGENSLOG         PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA.
+           05 WRK-DATA-ANO      PIC 9(04).
+           05 WRK-DATA-MES      PIC 9(02).
+           05 WRK-DATA-DIA      PIC 9(02).
+       77 WRK-DATA-ED           PIC X(10)     VALUE SPACES.
 
-       01 WRK-MSGS.
-          05 WRK-MSGS-DEST1 PIC X(030)     VALUE "SP-JUNDIAI".
-          05 WRK-MSGS-DEST2 PIC X(030)     VALUE "SP-CAMPINAS".
-          05 WRK-MSGS-DEST3 PIC X(030)     VALUE "SP-PIRACICABA".
+       LINKAGE                    SECTION.
+       01 LNK-STATUS         PIC 9(02).
+
+       PROCEDURE                  DIVISION USING LNK-STATUS.
+       0001-PRINCIPAL             SECTION.
+           PERFORM 0100-RECEBE.
+           PERFORM 0150-PROCESSA.
+           PERFORM 0200-MOSTRA.
+           PERFORM 0300-FINALIZAR.
+           GOBACK.
 
-       PROCEDURE                  DIVISION.
        0100-RECEBE                SECTION.
+           OPEN INPUT DESTINOS.
+           IF FS-DESTINOS EQUAL 35
+               DISPLAY "CADASTRO DE DESTINOS AINDA NAO POSSUI "
+                       "REGISTROS"
+           END-IF.
+
+           OPEN EXTEND VIAGENSLOG.
+           IF FS-VIAGENSLOG EQUAL 35
+               OPEN OUTPUT VIAGENSLOG
+           END-IF.
+
            DISPLAY "DIGITE O NOME DO PASSAGEIRO"
            ACCEPT WRK-PASSAGEIRO.
 
@@ -35,24 +87,30 @@
                     "3-JUNDIAI".
            ACCEPT WRK-CIDADE.
 
-       0150-PROCESSA              SECTION.
-           EVALUATE WRK-CIDADE
-              WHEN 1
-              MOVE 220 TO WRK-KM
-              MOVE WRK-MSGS-DEST3 TO WRK-DESTINO
+           DISPLAY "VIAGEM DE IDA E VOLTA (S/N)......."
+           ACCEPT WRK-IDA-VOLTA.
 
-              WHEN 2
-              MOVE 180 TO WRK-KM
-              MOVE WRK-MSGS-DEST2 TO WRK-DESTINO
+           DISPLAY "QUANTIDADE DE PASSAGEIROS........."
+           ACCEPT WRK-QTD-PASSAGEIROS.
 
-              WHEN 3
-              MOVE 120 TO WRK-KM
-              MOVE WRK-MSGS-DEST1 TO WRK-DESTINO
-
-              WHEN OTHER
-              MOVE 0 TO WRK-KM
+      *----BUSCA NOME/KM DO DESTINO NA TABELA DESTINOS----------------
+       0150-PROCESSA              SECTION.
+           IF FS-DESTINOS EQUAL ZEROS
+               MOVE WRK-CIDADE TO DESTINO-CODIGO
+               READ DESTINOS
+                   INVALID KEY
+                       MOVE ZEROS TO WRK-KM
+                   NOT INVALID KEY
+                       MOVE DESTINO-NOME TO WRK-DESTINO
+                       MOVE DESTINO-KM   TO WRK-KM
+               END-READ
+           ELSE
+               MOVE ZEROS TO WRK-KM
+           END-IF.
 
-           END-EVALUATE.
+           IF WRK-IDA-E-VOLTA
+               COMPUTE WRK-KM = WRK-KM * 2
+           END-IF.
 
        0200-MOSTRA                SECTION.
            IF WRK-KM EQUAL 0
@@ -62,11 +120,56 @@
                ACCEPT WRK-LITRO
            COMPUTE WRK-VFINAL = WRK-KM * (WRK-LITRO / 10)
            COMPUTE WRK-VFINAL = WRK-VFINAL * 1,30
+           COMPUTE WRK-VFINAL = WRK-VFINAL * WRK-QTD-PASSAGEIROS
+
+           PERFORM 0170-APLICAR-DESCONTO-GRUPO
 
            DISPLAY "NOME DO PASSAGEIRO..." WRK-PASSAGEIRO
            DISPLAY "DESTINO           ..." WRK-DESTINO
+           DISPLAY "PASSAGEIROS       ..." WRK-QTD-PASSAGEIROS
            DISPLAY "VALOR DA VIAGEM   ..." WRK-VFINAL
+
+           PERFORM 0210-GRAVAR-LOG
+           END-IF.
+
+      *----DESCONTO DE GRUPO PARA VANS ACIMA DO LIMITE----------------
+       0170-APLICAR-DESCONTO-GRUPO SECTION.
+           IF WRK-QTD-PASSAGEIROS GREATER WRK-LIMITE-GRUPO
+               MOVE 0,15 TO WRK-DESCONTO-GRUPO
+               COMPUTE WRK-VFINAL =
+                   WRK-VFINAL - (WRK-VFINAL * WRK-DESCONTO-GRUPO)
            END-IF.
 
+      *----GRAVA A VIAGEM NO LOG MENSAL DE DESPESAS--------------------
+       0210-GRAVAR-LOG            SECTION.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           STRING
+               WRK-DATA-DIA DELIMITED BY SIZE
+               '/'          DELIMITED BY SIZE
+               WRK-DATA-MES DELIMITED BY SIZE
+               '/'          DELIMITED BY SIZE
+               WRK-DATA-ANO DELIMITED BY SIZE
+               INTO WRK-DATA-ED
+           END-STRING.
+
+           MOVE SPACES TO VIAGENSLOG-REG.
+           STRING
+               WRK-PASSAGEIRO DELIMITED BY SIZE
+               ' / '          DELIMITED BY SIZE
+               WRK-DESTINO    DELIMITED BY SIZE
+               ' / KM: '      DELIMITED BY SIZE
+               WRK-KM         DELIMITED BY SIZE
+               ' / LITRO: '   DELIMITED BY SIZE
+               WRK-LITRO      DELIMITED BY SIZE
+               ' / VALOR: '   DELIMITED BY SIZE
+               WRK-VFINAL     DELIMITED BY SIZE
+               ' / DATA: '    DELIMITED BY SIZE
+               WRK-DATA-ED    DELIMITED BY SIZE
+               INTO VIAGENSLOG-REG
+           END-STRING.
+           WRITE VIAGENSLOG-REG.
+
        0300-FINALIZAR             SECTION.
-                        STOP RUN.
+           CLOSE DESTINOS.
+           CLOSE VIAGENSLOG.
+           MOVE FS-DESTINOS TO LNK-STATUS.
