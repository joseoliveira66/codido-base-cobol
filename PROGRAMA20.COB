@@ -1,54 +1,106 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID. PROGRAMA20.
-      *========================================
-      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
-      *== OBJETIVO: TABELAS INTERNAS - TIME (REDEFINES)
-      *== DATA: 24/02/2025
-      *== OBSERVACOES: INFORMACOES RELEVANTES
-      *========================================
-       ENVIRONMENT                DIVISION.
-       CONFIGURATION              SECTION.
-
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA                           DIVISION.
-       WORKING-STORAGE                SECTION.
-           01 WRK-DATA.
-              05 WRK-ANO    PIC 9(04).
-              05 WRK-MES    PIC 9(02).
-              05 WRK-DIA    PIC 9(02).
-
-           01 TABELA-DE-MESES.
-                05 FILLER PIC X(09) VALUES "JANEIRO  ".
-                05 FILLER PIC X(09) VALUES "FEVEREIRO".
-                05 FILLER PIC X(09) VALUES "MARCO    ".
-                05 FILLER PIC X(09) VALUES "ABRIL    ".
-                05 FILLER PIC X(09) VALUES "MAIO     ".
-                05 FILLER PIC X(09) VALUES "JUNHO    ".
-                05 FILLER PIC X(09) VALUES "JULHO    ".
-                05 FILLER PIC X(09) VALUES "AGOSTO   ".
-                05 FILLER PIC X(09) VALUES "SETEMBRO ".
-                05 FILLER PIC X(09) VALUES "OUTUBRO  ".
-                05 FILLER PIC X(09) VALUES "NOVEMBRO ".
-                05 FILLER PIC X(09) VALUES "DEZEMBRO ".
-
-           01 TABELA-DE-MESES-R REDEFINES TABELA-DE-MESES
-                                OCCURS 12 TIMES.
-
-                05 MESES PIC X(09).
-
-       PROCEDURE                       DIVISION.
-           0001-PRINCIPAL              SECTION.
-           PERFORM 0100-INICIALIZAR.
-           PERFORM 0200-PROCESSAR.
-           STOP RUN.
-
-       0100-INICIALIZAR                SECTION.
-           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
-
-       0200-PROCESSAR                   SECTION.
-           DISPLAY WRK-DIA " DE " MESES(WRK-MES) " DE " WRK-ANO.
-
-       0300-FINALIZAR                   SECTION.
-                DISPLAY "FIM DO PROGRAMA".
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. PROGRAMA20.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: TABELAS INTERNAS - TIME (REDEFINES)
+      *== DATA: 24/02/2025
+      *== ALTERACOES:
+      *==   05/03/2025 JO - ACRESCENTA O DIA DA SEMANA E O TESTE DE
+      *==                   ANO BISSEXTO PARA OS JOBS DE FIM DE MES
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA                           DIVISION.
+       WORKING-STORAGE                SECTION.
+           01 WRK-DATA.
+              05 WRK-ANO    PIC 9(04).
+              05 WRK-MES    PIC 9(02).
+              05 WRK-DIA    PIC 9(02).
+
+           01 TABELA-DE-MESES.
+                05 FILLER PIC X(09) VALUES "JANEIRO  ".
+                05 FILLER PIC X(09) VALUES "FEVEREIRO".
+                05 FILLER PIC X(09) VALUES "MARCO    ".
+                05 FILLER PIC X(09) VALUES "ABRIL    ".
+                05 FILLER PIC X(09) VALUES "MAIO     ".
+                05 FILLER PIC X(09) VALUES "JUNHO    ".
+                05 FILLER PIC X(09) VALUES "JULHO    ".
+                05 FILLER PIC X(09) VALUES "AGOSTO   ".
+                05 FILLER PIC X(09) VALUES "SETEMBRO ".
+                05 FILLER PIC X(09) VALUES "OUTUBRO  ".
+                05 FILLER PIC X(09) VALUES "NOVEMBRO ".
+                05 FILLER PIC X(09) VALUES "DEZEMBRO ".
+
+           01 TABELA-DE-MESES-R REDEFINES TABELA-DE-MESES
+                                OCCURS 12 TIMES.
+
+                05 MESES PIC X(09).
+
+           01 TABELA-DE-DIAS-SEMANA.
+                05 FILLER PIC X(13) VALUES "SEGUNDA-FEIRA".
+                05 FILLER PIC X(13) VALUES "TERCA-FEIRA  ".
+                05 FILLER PIC X(13) VALUES "QUARTA-FEIRA ".
+                05 FILLER PIC X(13) VALUES "QUINTA-FEIRA ".
+                05 FILLER PIC X(13) VALUES "SEXTA-FEIRA  ".
+                05 FILLER PIC X(13) VALUES "SABADO       ".
+                05 FILLER PIC X(13) VALUES "DOMINGO      ".
+
+           01 TABELA-DE-DIAS-SEMANA-R REDEFINES TABELA-DE-DIAS-SEMANA
+                                OCCURS 7 TIMES.
+
+                05 DIAS-SEMANA PIC X(13).
+
+           77 WRK-DIA-SEMANA         PIC 9(01)  VALUE ZEROS.
+           77 WRK-RESTO-4            PIC 9(02)  VALUE ZEROS.
+           77 WRK-RESTO-100          PIC 9(02)  VALUE ZEROS.
+           77 WRK-RESTO-400          PIC 9(03)  VALUE ZEROS.
+           77 WRK-BISSEXTO           PIC X(01)  VALUE 'N'.
+               88 WRK-ANO-BISSEXTO           VALUE 'S'.
+               88 WRK-ANO-NAO-BISSEXTO       VALUE 'N'.
+
+       PROCEDURE                       DIVISION.
+           0001-PRINCIPAL              SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+       0100-INICIALIZAR                SECTION.
+           ACCEPT WRK-DATA FROM DATE YYYYMMDD.
+           ACCEPT WRK-DIA-SEMANA FROM DAY-OF-WEEK.
+           PERFORM 0210-VERIFICAR-BISSEXTO.
+
+       0200-PROCESSAR                   SECTION.
+           DISPLAY DIAS-SEMANA(WRK-DIA-SEMANA) ", "
+               WRK-DIA " DE " MESES(WRK-MES) " DE " WRK-ANO.
+           IF WRK-ANO-BISSEXTO
+               DISPLAY WRK-ANO " E UM ANO BISSEXTO"
+           ELSE
+               DISPLAY WRK-ANO " NAO E UM ANO BISSEXTO"
+           END-IF.
+
+      *----BISSEXTO: DIVISIVEL POR 4 E (NAO DIVISIVEL POR 100 OU-------
+      *----DIVISIVEL POR 400)-------------------------------------------
+       0210-VERIFICAR-BISSEXTO          SECTION.
+           DIVIDE WRK-ANO BY 4 GIVING WRK-RESTO-4
+               REMAINDER WRK-RESTO-4.
+           DIVIDE WRK-ANO BY 100 GIVING WRK-RESTO-100
+               REMAINDER WRK-RESTO-100.
+           DIVIDE WRK-ANO BY 400 GIVING WRK-RESTO-400
+               REMAINDER WRK-RESTO-400.
+
+           IF WRK-RESTO-4 EQUAL ZEROS AND
+              (WRK-RESTO-100 NOT EQUAL ZEROS OR
+               WRK-RESTO-400 EQUAL ZEROS)
+               SET WRK-ANO-BISSEXTO TO TRUE
+           ELSE
+               SET WRK-ANO-NAO-BISSEXTO TO TRUE
+           END-IF.
+
+       0300-FINALIZAR                   SECTION.
+                DISPLAY "FIM DO PROGRAMA".
