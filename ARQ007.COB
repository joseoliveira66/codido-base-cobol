@@ -11,18 +11,18 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
          SELECT CLIENTES ASSIGN TO "C:\COBOL\DADOS\CLIENTES.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS CLIENTES-FONE
          FILE STATUS IS FS-CLIENTES.
 
        DATA                       DIVISION.
        FILE                       SECTION.
        FD CLIENTES.
-       01 RG-CLIENTES.
-           05 REG-ID           PIC 9(04).
-           05 REG-NOME         PIC X(20).
-           05 REG-TELEFONE     PIC X(11).
+           COPY "CLIENTREG".
 
        WORKING-STORAGE            SECTION.
-       77 WRK-ID              PIC 9(04)   VALUE ZEROS.
+       77 WRK-ID              PIC 9(09)   VALUE ZEROS.
 
       *---------------ACUMULADORES
        77 WRK-ACUM-LIDOS       PIC 9(04)  VALUE ZEROS.
@@ -31,12 +31,18 @@
        77 FS-CLIENTES   PIC 9(02) VALUE ZEROS.
        77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
 
-       PROCEDURE                  DIVISION.
+       LINKAGE                    SECTION.
+       01 LNK-LIDOS     PIC 9(04).
+       01 LNK-ACHADOS   PIC 9(04).
+
+       PROCEDURE                  DIVISION USING LNK-LIDOS LNK-ACHADOS.
        0000-PRINCIPAL             SECTION.
            PERFORM 0100-INICIALIZAR.
            PERFORM 0200-PROCESSAR.
            PERFORM 0300-FINALIZAR.
-           STOP RUN.
+           MOVE WRK-ACUM-LIDOS   TO LNK-LIDOS.
+           MOVE WRK-ACUM-ACHADOS TO LNK-ACHADOS.
+           GOBACK.
 
        0100-INICIALIZAR           SECTION.
            OPEN INPUT CLIENTES.
@@ -49,22 +55,17 @@
            ACCEPT WRK-ID.
 
        0200-PROCESSAR             SECTION.
+           MOVE WRK-ID TO CLIENTES-FONE.
+           ADD 1 TO WRK-ACUM-LIDOS.
            READ CLIENTES
-               IF FS-CLIENTES EQUAL 0
-               PERFORM UNTIL FS-CLIENTES NOT EQUAL 0
-                  ADD 1 TO WRK-ACUM-LIDOS
-                  IF REG-ID EQUAL WRK-ID
-                    DISPLAY "ID........" REG-ID
-                    DISPLAY "NOME......" REG-NOME
-                    DISPLAY "TELEFONE.." REG-TELEFONE
-                  ADD 1 TO WRK-ACUM-ACHADOS
-                  END-IF
-
-                    READ CLIENTES
-               END-PERFORM
-               ELSE
-               DISPLAY "ARQUIVO VAZIO"
-               END-IF.
+               INVALID KEY
+                   DISPLAY "REGISTRO NAO ENCONTRADO"
+               NOT INVALID KEY
+                   DISPLAY "ID........" CLIENTES-FONE
+                   DISPLAY "NOME......" CLIENTES-NOME
+                   DISPLAY "EMAIL....." CLIENTES-EMAIL
+                   ADD 1 TO WRK-ACUM-ACHADOS
+           END-READ.
 
        0300-FINALIZAR             SECTION.
 
