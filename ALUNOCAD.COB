@@ -0,0 +1,111 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID. ALUNOCAD.
+      *========================================
+      *== AUTOR: JOSE OLIVEIRA    EMPRESA: CDB
+      *== OBJETIVO: CADASTRO DE ALUNOS COM NOTAS DE VARIAS MATERIAS
+      *==           (ALUNOS.DAT), USADO PELO RELATORIO DE RANKING
+      *==           DE TURMA (PROGRAMA17)
+      *== DATA: 05/03/2025
+      *== OBSERVACOES: INFORMACOES RELEVANTES
+      *========================================
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+         SELECT ALUNOS ASSIGN TO "C:\COBOL\DADOS\ALUNOS.DAT"
+         ORGANIZATION IS INDEXED
+         ACCESS MODE IS DYNAMIC
+         RECORD KEY IS ALUNO-MATRICULA
+         FILE STATUS IS FS-ALUNOS.
+
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD ALUNOS.
+           COPY "ALUNOREG".
+
+       WORKING-STORAGE            SECTION.
+       77 FS-ALUNOS         PIC 9(02) VALUE ZEROS.
+       77 WRK-MATRICULA     PIC 9(06) VALUE ZEROS.
+       77 WRK-NOME          PIC X(30) VALUE SPACES.
+       77 WRK-QTD-NOTAS     PIC 9(01) VALUE ZEROS.
+       77 WRK-INDICE-NOTA   PIC 9(01) VALUE ZEROS.
+       77 WRK-CONTINUA      PIC X(01) VALUE 'S'.
+       01 WRK-NOTAS OCCURS 5 TIMES  PIC 9(02)V99 VALUE ZEROS.
+
+       PROCEDURE                  DIVISION.
+       0000-PRINCIPAL             SECTION.
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR UNTIL WRK-CONTINUA NOT EQUAL 'S'.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+      *----ABRE O CADASTRO, CRIANDO O ARQUIVO SE AINDA NAO EXISTIR----
+       0100-INICIALIZAR           SECTION.
+           OPEN I-O ALUNOS.
+           IF FS-ALUNOS EQUAL 35
+               OPEN OUTPUT ALUNOS
+               CLOSE ALUNOS
+               OPEN I-O ALUNOS
+           END-IF.
+
+      *----INCLUI OU ALTERA UM ALUNO E SUAS NOTAS----------------------
+       0200-PROCESSAR             SECTION.
+           DISPLAY "MATRICULA DO ALUNO................"
+           ACCEPT WRK-MATRICULA.
+           DISPLAY "NOME DO ALUNO......................"
+           ACCEPT WRK-NOME.
+           PERFORM 0205-RECEBER-QTD-NOTAS.
+
+           PERFORM 0210-RECEBER-NOTAS
+               VARYING WRK-INDICE-NOTA FROM 1 BY 1
+               UNTIL WRK-INDICE-NOTA GREATER WRK-QTD-NOTAS.
+
+           MOVE WRK-MATRICULA TO ALUNO-MATRICULA.
+           READ ALUNOS
+               INVALID KEY
+                   PERFORM 0220-MONTAR-REGISTRO
+                   WRITE ALUNO-REG
+                   DISPLAY "ALUNO CADASTRADO."
+               NOT INVALID KEY
+                   PERFORM 0220-MONTAR-REGISTRO
+                   REWRITE ALUNO-REG
+                   DISPLAY "ALUNO ATUALIZADO."
+           END-READ.
+
+           DISPLAY "CADASTRAR OUTRO ALUNO (S/N)........"
+           ACCEPT WRK-CONTINUA.
+
+      *----PEDE A QUANTIDADE DE MATERIAS, REPETINDO ATE UM VALOR-------
+      *----VALIDO DE 1 A 5, LIMITE DA TABELA WRK-NOTAS------------------
+       0205-RECEBER-QTD-NOTAS     SECTION.
+           DISPLAY "QUANTIDADE DE MATERIAS (1 A 5)....."
+           ACCEPT WRK-QTD-NOTAS.
+           PERFORM UNTIL WRK-QTD-NOTAS NOT LESS 1
+                   AND WRK-QTD-NOTAS NOT GREATER 5
+               DISPLAY "QUANTIDADE INVALIDA. DIGITE DE 1 A 5......"
+               ACCEPT WRK-QTD-NOTAS
+           END-PERFORM.
+
+      *----PEDE A NOTA DE CADA MATERIA INFORMADA------------------------
+       0210-RECEBER-NOTAS         SECTION.
+           DISPLAY "NOTA DA MATERIA " WRK-INDICE-NOTA
+           ACCEPT WRK-NOTAS(WRK-INDICE-NOTA).
+
+      *----MONTA O REGISTRO DE SAIDA A PARTIR DAS VARIAVEIS DE---------
+      *----ENTRADA, DEPOIS QUE A CHAVE JA FOI LIDA----------------------
+       0220-MONTAR-REGISTRO       SECTION.
+           MOVE WRK-NOME      TO ALUNO-NOME.
+           MOVE WRK-QTD-NOTAS TO ALUNO-QTD-NOTAS.
+           PERFORM VARYING WRK-INDICE-NOTA FROM 1 BY 1
+                   UNTIL WRK-INDICE-NOTA GREATER 5
+               MOVE WRK-NOTAS(WRK-INDICE-NOTA)
+                   TO ALUNO-NOTAS(WRK-INDICE-NOTA)
+           END-PERFORM.
+
+       0300-FINALIZAR             SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE ALUNOS.
